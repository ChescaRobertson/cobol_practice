@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-writer.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMERS-FILE.
+           COPY "person.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           LINKAGE SECTION.
+           01 LS-PERSON-ID PIC X(10).
+           01 LS-PRONOUN-NOM PIC X(4).
+           01 LS-PRONOUN-OBJ PIC X(4).
+       PROCEDURE DIVISION USING LS-PERSON-ID, LS-PRONOUN-NOM,
+               LS-PRONOUN-OBJ.
+
+           OPEN I-O F-CUSTOMERS-FILE.
+           IF WS-CUSTOMERS-STATUS = "00"
+               MOVE LS-PERSON-ID TO PERSON-ID
+               READ F-CUSTOMERS-FILE
+                   INVALID KEY
+                       DISPLAY "Unknown customer ID, pronouns not "
+                           "saved: " LS-PERSON-ID
+                   NOT INVALID KEY
+                       MOVE LS-PRONOUN-NOM TO PERSON-PRONOUN-NOM
+                       MOVE LS-PRONOUN-OBJ TO PERSON-PRONOUN-OBJ
+                       REWRITE PERSON
+                           INVALID KEY
+                               DISPLAY "Could not update customer "
+                                   "record: " LS-PERSON-ID
+                       END-REWRITE
+               END-READ
+               CLOSE F-CUSTOMERS-FILE
+           ELSE
+               DISPLAY "WARNING: customers.dat FILE STATUS "
+                   WS-CUSTOMERS-STATUS ", pronouns not saved"
+           END-IF.
+
+           GOBACK.
