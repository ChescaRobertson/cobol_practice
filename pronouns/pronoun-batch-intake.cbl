@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pronoun-batch-intake.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-VALID-PRONOUN-PAIR.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-INTAKE-FILE ASSIGN TO "pronoun-intake.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INTAKE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-INTAKE-FILE.
+           01 INTAKE-RECORD.
+               05 INTAKE-PERSON-ID PIC X(10).
+               05 INTAKE-PRONOUN-NOM PIC X(4).
+               05 INTAKE-PRONOUN-OBJ PIC X(4).
+      * 'Y' marks an intentional custom/free-text pair
+               05 INTAKE-CUSTOM-FLAG PIC X.
+           WORKING-STORAGE SECTION.
+           01 WS-INTAKE-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-PROCESSED-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+           01 WS-PRONOUN-VALID-RESULT PIC A(5).
+       PROCEDURE DIVISION.
+
+           OPEN INPUT F-INTAKE-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-INTAKE-FILE
+                   NOT AT END
+                       PERFORM PROCESS-INTAKE-RECORD
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-INTAKE-FILE.
+           DISPLAY "Pronouns saved: " WS-PROCESSED-COUNT
+               " Rejected (invalid pronoun): " WS-REJECTED-COUNT.
+           GOBACK.
+
+      * Accepts a reference-listed pair, or a flagged custom pair
+           PROCESS-INTAKE-RECORD SECTION.
+           IF INTAKE-CUSTOM-FLAG = 'Y'
+               CALL 'pronoun-writer' USING INTAKE-PERSON-ID
+                   INTAKE-PRONOUN-NOM INTAKE-PRONOUN-OBJ
+               ADD 1 TO WS-PROCESSED-COUNT
+           ELSE
+               MOVE IS-VALID-PRONOUN-PAIR(INTAKE-PRONOUN-NOM,
+                   INTAKE-PRONOUN-OBJ) TO WS-PRONOUN-VALID-RESULT
+               IF WS-PRONOUN-VALID-RESULT = 'TRUE'
+                   CALL 'pronoun-writer' USING INTAKE-PERSON-ID
+                       INTAKE-PRONOUN-NOM INTAKE-PRONOUN-OBJ
+                   ADD 1 TO WS-PROCESSED-COUNT
+               ELSE
+                   DISPLAY "Unrecognized pronoun pair, skipping "
+                       INTAKE-PERSON-ID ": " INTAKE-PRONOUN-NOM "/"
+                       INTAKE-PRONOUN-OBJ
+                       " (set the custom flag to 'Y' to save it "
+                       "as a free-text pair)"
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+           END-IF.
