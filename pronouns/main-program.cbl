@@ -1,20 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-program.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-VALID-PRONOUN-PAIR.
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WS-NAME PIC X(20).
+           01 WS-NAME PIC X(40).
+           01 WS-CUSTOMER-ID PIC X(10).
            01 WS-PRONOUN-NOM PIC X(4).
            01 WS-PRONOUN-OBJ PIC X(4).
+           01 WS-PRONOUN-VALID-RESULT PIC A(5).
+           01 WS-CUSTOM-CONFIRM PIC X.
        PROCEDURE DIVISION.
            DISPLAY "Please enter your name: ".
            ACCEPT WS-NAME.
            DISPLAY "Your name is " WS-NAME.
+           DISPLAY "Please enter your customer ID: ".
+           ACCEPT WS-CUSTOMER-ID.
            DISPLAY "Please enter your preferred nomative pronoun: ".
            ACCEPT WS-PRONOUN-NOM.
            DISPLAY "Please enter your preferred object pronoun: ".
            ACCEPT WS-PRONOUN-OBJ.
 
-           CALL 'pronoun-writer' USING WS-NAME WS-PRONOUN-NOM 
-           WS-PRONOUN-OBJ.
-           
-          
+           MOVE IS-VALID-PRONOUN-PAIR(WS-PRONOUN-NOM, WS-PRONOUN-OBJ)
+               TO WS-PRONOUN-VALID-RESULT.
+           IF WS-PRONOUN-VALID-RESULT = 'TRUE'
+               CALL 'pronoun-writer' USING WS-CUSTOMER-ID
+                   WS-PRONOUN-NOM WS-PRONOUN-OBJ
+           ELSE
+               DISPLAY "Pronoun pair not found in the reference "
+                   "list: " WS-PRONOUN-NOM "/" WS-PRONOUN-OBJ
+               DISPLAY "Enter Y to save it anyway as a custom "
+                   "pronoun pair, any other key to discard: "
+               ACCEPT WS-CUSTOM-CONFIRM
+               IF WS-CUSTOM-CONFIRM = 'Y' OR WS-CUSTOM-CONFIRM = 'y'
+                   CALL 'pronoun-writer' USING WS-CUSTOMER-ID
+                       WS-PRONOUN-NOM WS-PRONOUN-OBJ
+               ELSE
+                   DISPLAY "Unrecognized pronoun pair, not saved: "
+                       WS-PRONOUN-NOM "/" WS-PRONOUN-OBJ
+               END-IF
+           END-IF.
+
+           GOBACK.
