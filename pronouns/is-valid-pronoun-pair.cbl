@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+           FUNCTION-ID. IS-VALID-PRONOUN-PAIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+               SELECT F-PRONOUN-REFERENCE-FILE
+                 ASSIGN TO "pronoun-reference.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REFERENCE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRONOUN-REFERENCE-FILE.
+           01 PRONOUN-REFERENCE-RECORD.
+               05 REFERENCE-NOM PIC X(4).
+               05 REFERENCE-OBJ PIC X(4).
+           WORKING-STORAGE SECTION.
+           01 WS-REFERENCE-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-REFERENCE-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-REFERENCE-IDX PIC 9(4) COMP.
+           01 WS-PRONOUN-VALID PIC 9.
+           01 WS-PRONOUN-REFERENCES.
+               05 WS-PRONOUN-REFERENCE OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-REFERENCE-COUNT
+                   INDEXED BY REFERENCE-IDX.
+                       10 WS-REFERENCE-NOM PIC X(4).
+                       10 WS-REFERENCE-OBJ PIC X(4).
+           LINKAGE SECTION.
+           01 LS-PRONOUN-NOM PIC X(4).
+           01 LS-PRONOUN-OBJ PIC X(4).
+           01 LS-RESULT PIC A(5).
+       PROCEDURE DIVISION USING LS-PRONOUN-NOM, LS-PRONOUN-OBJ
+               RETURNING LS-RESULT.
+
+           MOVE 'FALSE' TO LS-RESULT.
+           PERFORM LOAD-PRONOUN-REFERENCE.
+           PERFORM VALIDATE-PRONOUN.
+           IF WS-PRONOUN-VALID = 1
+               MOVE 'TRUE' TO LS-RESULT
+           END-IF.
+
+           LOAD-PRONOUN-REFERENCE SECTION.
+           SET REFERENCE-IDX TO 0.
+           OPEN INPUT F-PRONOUN-REFERENCE-FILE.
+           IF WS-REFERENCE-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-PRONOUN-REFERENCE-FILE
+                       NOT AT END
+                           ADD 1 TO REFERENCE-IDX
+                           MOVE REFERENCE-NOM
+                               TO WS-REFERENCE-NOM(REFERENCE-IDX)
+                           MOVE REFERENCE-OBJ
+                               TO WS-REFERENCE-OBJ(REFERENCE-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-PRONOUN-REFERENCE-FILE
+           END-IF.
+           MOVE REFERENCE-IDX TO WS-REFERENCE-COUNT.
+
+           VALIDATE-PRONOUN SECTION.
+           MOVE 0 TO WS-PRONOUN-VALID.
+           PERFORM FIND-PRONOUN-REFERENCE
+               VARYING WS-REFERENCE-IDX FROM 1 BY 1
+               UNTIL WS-REFERENCE-IDX > WS-REFERENCE-COUNT
+                   OR WS-PRONOUN-VALID = 1.
+
+           FIND-PRONOUN-REFERENCE SECTION.
+           IF WS-REFERENCE-NOM(WS-REFERENCE-IDX) = LS-PRONOUN-NOM AND
+              WS-REFERENCE-OBJ(WS-REFERENCE-IDX) = LS-PRONOUN-OBJ
+               MOVE 1 TO WS-PRONOUN-VALID
+           END-IF.
+
+           END FUNCTION IS-VALID-PRONOUN-PAIR.
