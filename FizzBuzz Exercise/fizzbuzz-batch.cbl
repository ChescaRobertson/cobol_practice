@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. fizzbuzz-batch.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-FIZZBUZZ-INTAKE-FILE
+                 ASSIGN TO "fizzbuzz-intake.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INTAKE-STATUS.
+               SELECT F-FIZZBUZZ-RULES-FILE
+                 ASSIGN TO "fizzbuzz-rules.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-RULES-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-FIZZBUZZ-INTAKE-FILE.
+           01 INTAKE-RECORD.
+               05 INTAKE-RANGE-START PIC 9(7).
+               05 INTAKE-RANGE-END PIC 9(7).
+           FD F-FIZZBUZZ-RULES-FILE.
+           01 FIZZBUZZ-RULE-RECORD.
+               05 RULE-DIVISOR PIC 9(3).
+               05 RULE-LABEL PIC X(10).
+           WORKING-STORAGE SECTION.
+           01 WS-INTAKE-STATUS PIC XX.
+           01 WS-RULES-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-RANGE-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-RULE-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-RULE-IDX PIC 9(4) COMP.
+           01 WS-NUM-LABEL PIC X(50).
+           01 WS-NUM-LABEL-PREV PIC X(50).
+           01 WS-CURRENT-NUM PIC 9(7).
+           01 WS-FIZZBUZZ-RULES.
+               05 WS-FIZZBUZZ-RULE OCCURS 1 TO 20 TIMES
+                   DEPENDING ON WS-RULE-COUNT
+                   INDEXED BY RULE-IDX.
+                       10 WS-RULE-DIVISOR PIC 9(3).
+                       10 WS-RULE-LABEL PIC X(10).
+       PROCEDURE DIVISION.
+           PERFORM LOAD-FIZZBUZZ-RULES.
+           OPEN INPUT F-FIZZBUZZ-INTAKE-FILE.
+           IF WS-INTAKE-STATUS = "00"
+               MOVE 0 TO WS-RANGE-COUNT
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-FIZZBUZZ-INTAKE-FILE
+                       NOT AT END
+                           ADD 1 TO WS-RANGE-COUNT
+                           PERFORM PROCESS-RANGE
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-FIZZBUZZ-INTAKE-FILE
+               IF WS-RANGE-COUNT = 0
+                   DISPLAY "WARNING: fizzbuzz-intake.dat is empty, "
+                       "nothing processed"
+               END-IF
+           ELSE
+               DISPLAY "WARNING: fizzbuzz-intake.dat FILE STATUS "
+                   WS-INTAKE-STATUS ", nothing processed"
+           END-IF.
+           GOBACK.
+
+           PROCESS-RANGE.
+           PERFORM PROCESS-NUMBER
+               VARYING WS-CURRENT-NUM
+               FROM INTAKE-RANGE-START BY 1
+               UNTIL WS-CURRENT-NUM > INTAKE-RANGE-END.
+
+           LOAD-FIZZBUZZ-RULES.
+           SET RULE-IDX TO 0.
+           OPEN INPUT F-FIZZBUZZ-RULES-FILE.
+           IF WS-RULES-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-FIZZBUZZ-RULES-FILE
+                       NOT AT END
+                           ADD 1 TO RULE-IDX
+                           MOVE RULE-DIVISOR
+                               TO WS-RULE-DIVISOR(RULE-IDX)
+                           MOVE RULE-LABEL
+                               TO WS-RULE-LABEL(RULE-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-FIZZBUZZ-RULES-FILE
+           END-IF.
+           MOVE RULE-IDX TO WS-RULE-COUNT.
+           IF WS-RULE-COUNT = 0
+               MOVE 2 TO WS-RULE-COUNT
+               MOVE 3 TO WS-RULE-DIVISOR(1)
+               MOVE "Fizz" TO WS-RULE-LABEL(1)
+               MOVE 5 TO WS-RULE-DIVISOR(2)
+               MOVE "Buzz" TO WS-RULE-LABEL(2)
+           END-IF.
+
+           PROCESS-NUMBER.
+           MOVE SPACES TO WS-NUM-LABEL.
+           PERFORM APPEND-MATCHING-LABEL
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
+           IF WS-NUM-LABEL = SPACES
+               DISPLAY WS-CURRENT-NUM
+           ELSE
+               DISPLAY WS-NUM-LABEL
+           END-IF.
+
+           APPEND-MATCHING-LABEL.
+           IF FUNCTION MOD(WS-CURRENT-NUM,
+              WS-RULE-DIVISOR(WS-RULE-IDX)) = 0
+               MOVE WS-NUM-LABEL TO WS-NUM-LABEL-PREV
+               STRING WS-NUM-LABEL-PREV DELIMITED BY SPACE
+                   WS-RULE-LABEL(WS-RULE-IDX) DELIMITED BY SPACE
+                   INTO WS-NUM-LABEL
+               END-STRING
+           END-IF.
