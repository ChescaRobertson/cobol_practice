@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. birthday-batch-checker.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-BIRTHDAY-INTAKE-FILE
+                 ASSIGN TO "birthday-intake.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-INTAKE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-BIRTHDAY-INTAKE-FILE.
+           01 INTAKE-RECORD.
+               05 INTAKE-NAME PIC A(40).
+               05 INTAKE-BIRTHDAY PIC 9999.
+               05 INTAKE-BIRTH-YEAR PIC 9(4).
+           WORKING-STORAGE SECTION.
+           01 WS-INTAKE-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TODAY.
+               03 WS-MONTH PIC 99.
+               03 WS-DAY PIC 99.
+           01 WS-TODAY-YEAR PIC 9(4).
+           01 WS-LOOKAHEAD-DAYS PIC 9(3) VALUE 1.
+           01 WS-LOOKAHEAD-ENV PIC X(3).
+           01 WS-BIRTHDAY-GREETER PIC A(60).
+           01 WS-CHECKED-COUNT PIC 9(6) VALUE 0.
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(5:4) TO WS-TODAY.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
+
+           MOVE SPACES TO WS-LOOKAHEAD-ENV.
+           ACCEPT WS-LOOKAHEAD-ENV FROM ENVIRONMENT "LOOKAHEAD_DAYS"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-LOOKAHEAD-ENV
+           END-ACCEPT.
+           IF WS-LOOKAHEAD-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-LOOKAHEAD-ENV)
+                   TO WS-LOOKAHEAD-DAYS
+           END-IF.
+
+           OPEN INPUT F-BIRTHDAY-INTAKE-FILE.
+           IF WS-INTAKE-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-BIRTHDAY-INTAKE-FILE
+                       NOT AT END
+                           PERFORM PROCESS-INTAKE-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-BIRTHDAY-INTAKE-FILE
+           ELSE
+               DISPLAY "WARNING: birthday-intake.dat FILE STATUS "
+                   WS-INTAKE-STATUS ", no birthdays checked"
+           END-IF.
+           DISPLAY "Birthdays checked: " WS-CHECKED-COUNT.
+           GOBACK.
+
+           PROCESS-INTAKE-RECORD SECTION.
+           CALL "birthday-checker" USING INTAKE-NAME, INTAKE-BIRTHDAY,
+               INTAKE-BIRTH-YEAR, WS-TODAY, WS-TODAY-YEAR,
+               WS-LOOKAHEAD-DAYS, WS-BIRTHDAY-GREETER.
+           ADD 1 TO WS-CHECKED-COUNT.
