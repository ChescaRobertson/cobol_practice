@@ -2,25 +2,44 @@
        PROGRAM-ID. "test-birthday-checker".
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WS-BIRTHDAY-GREETER PIC A(40).
+           01 WS-BIRTHDAY-GREETER PIC A(60).
        PROCEDURE DIVISION.
 
        IF-TODAY-IS-BIRTHDAY.
-           CALL "birthday-checker" USING "Jim", 0526, 0526 
+           CALL "birthday-checker" USING "Jim", 0526, 0, 0526, 2026, 1,
            WS-BIRTHDAY-GREETER.
-           CALL "assert-equals" USING "Happy Birthday Jim" 
+           CALL "assert-equals" USING "Happy Birthday Jim"
            WS-BIRTHDAY-GREETER.
 
        IF-TODAY-IS-NOT-BIRTHDAY.
-           CALL "birthday-checker" USING "Jim", 0726, 0526, 
+           CALL "birthday-checker" USING "Jim", 0726, 0, 0526, 2026, 1,
            WS-BIRTHDAY-GREETER.
-           CALL "assert-equals" USING "It is not your birthday Jim" 
+           CALL "assert-equals" USING "It is not your birthday Jim"
            WS-BIRTHDAY-GREETER.
 
        IF-ONE-DAY-FROM-BIRTHDAY.
-           CALL "birthday-checker" USING "Jim", 0527, 0526,
+           CALL "birthday-checker" USING "Jim", 0527, 0, 0526, 2026, 1,
            WS-BIRTHDAY-GREETER.
-           CALL "assert-equals" USING "It's almost your birthday Jim" 
+           CALL "assert-equals" USING "It's almost your birthday Jim"
+           WS-BIRTHDAY-GREETER.
+
+       IF-LEAP-BIRTHDAY-IN-NON-LEAP-YEAR.
+           CALL "birthday-checker" USING "Jim", 0229, 0, 0301, 2026, 1,
+           WS-BIRTHDAY-GREETER.
+           CALL "assert-equals" USING "Happy Birthday Jim"
+           WS-BIRTHDAY-GREETER.
+
+       IF-WITHIN-CONFIGURABLE-LOOKAHEAD-WINDOW.
+           CALL "birthday-checker" USING "Jim", 0529, 0, 0526, 2026, 3,
+           WS-BIRTHDAY-GREETER.
+           CALL "assert-equals" USING "It's almost your birthday Jim"
+           WS-BIRTHDAY-GREETER.
+
+       IF-BIRTH-YEAR-KNOWN-REPORTS-AGE.
+           CALL "birthday-checker" USING "Jim", 0526, 1996, 0526, 2026,
+           1, WS-BIRTHDAY-GREETER.
+           CALL "assert-equals" USING "Happy Birthday Jim, you are  30
+      -    " today"
            WS-BIRTHDAY-GREETER.
 
 
