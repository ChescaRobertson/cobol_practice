@@ -2,22 +2,40 @@
        PROGRAM-ID. main-program.
        DATA DIVISION.
            WORKING-STORAGE SECTION.
-           01 WS-NAME PIC A(10).
+           01 WS-NAME PIC A(40).
            01 WS-BIRTHDAY.
                03 WS-MONTH PIC 99.
                03 WS-DAY PIC 99.
+           01 WS-BIRTH-YEAR PIC 9(4) VALUE 0.
            01 WS-TODAY.
                03 WS-MONTH PIC 99.
                03 WS-DAY PIC 99.
-           01 WS-BIRTHDAY-GREETER PIC A(40).
+           01 WS-TODAY-YEAR PIC 9(4).
+           01 WS-LOOKAHEAD-DAYS PIC 9(3) VALUE 1.
+           01 WS-LOOKAHEAD-ENV PIC X(3).
+           01 WS-BIRTHDAY-GREETER PIC A(60).
        PROCEDURE DIVISION.
            MOVE FUNCTION CURRENT-DATE(5:4) TO WS-TODAY
-      
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR
+
+           MOVE SPACES TO WS-LOOKAHEAD-ENV
+           ACCEPT WS-LOOKAHEAD-ENV FROM ENVIRONMENT "LOOKAHEAD_DAYS"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-LOOKAHEAD-ENV
+           END-ACCEPT.
+           IF WS-LOOKAHEAD-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-LOOKAHEAD-ENV)
+                   TO WS-LOOKAHEAD-DAYS
+           END-IF.
+
            DISPLAY "What is your name?".
            ACCEPT WS-NAME.
            DISPLAY "What is your birthday (MMDD)?".
            ACCEPT WS-BIRTHDAY.
-           CALL "birthday-checker" USING WS-NAME, WS-BIRTHDAY, WS-TODAY,
+           DISPLAY "What year were you born (YYYY, blank if unknown)?".
+           ACCEPT WS-BIRTH-YEAR.
+           CALL "birthday-checker" USING WS-NAME, WS-BIRTHDAY,
+           WS-BIRTH-YEAR, WS-TODAY, WS-TODAY-YEAR, WS-LOOKAHEAD-DAYS,
            WS-BIRTHDAY-GREETER.
 
 
