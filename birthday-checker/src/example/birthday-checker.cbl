@@ -3,37 +3,102 @@
        DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 WS-RESULT UNSIGNED-INT.
+           01 WS-IS-LEAP-YEAR PIC X.
+           01 WS-NORMALIZED-BIRTHDAY PIC 9999.
+           01 WS-AGE PIC 9(3).
+           01 WS-AGE-DISPLAY PIC ZZ9.
+           01 WS-TODAY-YYYYMMDD PIC 9(8).
+           01 WS-BIRTHDAY-YYYYMMDD PIC 9(8).
+           01 WS-TODAY-INTEGER PIC S9(9) COMP.
+           01 WS-BIRTHDAY-INTEGER PIC S9(9) COMP.
+           01 WS-DAYS-UNTIL-BIRTHDAY PIC S9(5) COMP.
            LINKAGE SECTION.
-           01 LS-NAME PIC A(10).
-           01 LS-BIRTHDAY PIC 9999. 
+           01 LS-NAME PIC A(40).
+           01 LS-BIRTHDAY PIC 9999.
       *         03 LS-MONTH PIC 99.
       *         03 LS-DAY PIC 99.
+           01 LS-BIRTH-YEAR PIC 9(4).
            01 LS-TODAY PIC 9999.
       *         03 LS-MONTH PIC 99.
       *         03 LS-DAY PIC 99.
-           01 LS-BIRTHDAY-GREETER PIC A(40).
-       PROCEDURE DIVISION USING LS-NAME, LS-BIRTHDAY, LS-TODAY,
+           01 LS-TODAY-YEAR PIC 9(4).
+           01 LS-LOOKAHEAD-DAYS PIC 9(3).
+           01 LS-BIRTHDAY-GREETER PIC A(60).
+       PROCEDURE DIVISION USING LS-NAME, LS-BIRTHDAY, LS-BIRTH-YEAR,
+           LS-TODAY, LS-TODAY-YEAR, LS-LOOKAHEAD-DAYS,
            LS-BIRTHDAY-GREETER.
-      
+
            DISPLAY "Name: " LS-NAME.
            DISPLAY "Birthday: " LS-BIRTHDAY.
-   
-           IF LS-BIRTHDAY = LS-TODAY
-               STRING "Happy Birthday " LS-NAME INTO LS-BIRTHDAY-GREETER
-               END-STRING
+
+           IF (FUNCTION MOD(LS-TODAY-YEAR, 4) = 0 AND
+               FUNCTION MOD(LS-TODAY-YEAR, 100) NOT = 0) OR
+              FUNCTION MOD(LS-TODAY-YEAR, 400) = 0
+               MOVE 'Y' TO WS-IS-LEAP-YEAR
+           ELSE
+               MOVE 'N' TO WS-IS-LEAP-YEAR
+           END-IF.
+
+           MOVE LS-BIRTHDAY TO WS-NORMALIZED-BIRTHDAY.
+           IF LS-BIRTHDAY = 0229 AND WS-IS-LEAP-YEAR = 'N'
+               MOVE 0301 TO WS-NORMALIZED-BIRTHDAY
+           END-IF.
+
+           MOVE 0 TO WS-AGE.
+           IF LS-BIRTH-YEAR > 0
+               SUBTRACT LS-BIRTH-YEAR FROM LS-TODAY-YEAR GIVING WS-AGE
+           END-IF.
+           MOVE WS-AGE TO WS-AGE-DISPLAY.
+
+           COMPUTE WS-TODAY-YYYYMMDD =
+               LS-TODAY-YEAR * 10000 + LS-TODAY.
+           COMPUTE WS-BIRTHDAY-YYYYMMDD =
+               LS-TODAY-YEAR * 10000 + WS-NORMALIZED-BIRTHDAY.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+               TO WS-TODAY-INTEGER.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-BIRTHDAY-YYYYMMDD)
+               TO WS-BIRTHDAY-INTEGER.
+           IF WS-BIRTHDAY-INTEGER < WS-TODAY-INTEGER
+               COMPUTE WS-BIRTHDAY-YYYYMMDD =
+                   (LS-TODAY-YEAR + 1) * 10000 + WS-NORMALIZED-BIRTHDAY
+               MOVE FUNCTION INTEGER-OF-DATE(WS-BIRTHDAY-YYYYMMDD)
+                   TO WS-BIRTHDAY-INTEGER
+           END-IF.
+           COMPUTE WS-DAYS-UNTIL-BIRTHDAY =
+               WS-BIRTHDAY-INTEGER - WS-TODAY-INTEGER.
+
+           IF WS-NORMALIZED-BIRTHDAY = LS-TODAY
+               IF LS-BIRTH-YEAR > 0
+                   MOVE SPACES TO LS-BIRTHDAY-GREETER
+                   STRING "Happy Birthday " DELIMITED BY SIZE
+                       LS-NAME DELIMITED BY SPACE
+                       ", you are " DELIMITED BY SIZE
+                       WS-AGE-DISPLAY DELIMITED BY SIZE
+                       " today" DELIMITED BY SIZE
+                       INTO LS-BIRTHDAY-GREETER
+                   END-STRING
+               ELSE
+                   MOVE SPACES TO LS-BIRTHDAY-GREETER
+                   STRING "Happy Birthday " LS-NAME
+                       INTO LS-BIRTHDAY-GREETER
+                   END-STRING
+               END-IF
                DISPLAY LS-BIRTHDAY-GREETER
-           ELSE IF 
-               LS-BIRTHDAY - LS-TODAY = 1
-               STRING "It's almost your birthday " LS-NAME INTO 
+           ELSE IF
+               WS-DAYS-UNTIL-BIRTHDAY > 0 AND
+               WS-DAYS-UNTIL-BIRTHDAY <= LS-LOOKAHEAD-DAYS
+               MOVE SPACES TO LS-BIRTHDAY-GREETER
+               STRING "It's almost your birthday " LS-NAME INTO
                LS-BIRTHDAY-GREETER
                END-STRING
                DISPLAY LS-BIRTHDAY-GREETER
-           ELSE 
-               STRING "It is not your birthday " LS-NAME INTO 
+           ELSE
+               MOVE SPACES TO LS-BIRTHDAY-GREETER
+               STRING "It is not your birthday " LS-NAME INTO
                LS-BIRTHDAY-GREETER
                END-STRING
-               DISPLAY LS-BIRTHDAY-GREETER 
+               DISPLAY LS-BIRTHDAY-GREETER
            END-IF.
 
 
-           
\ No newline at end of file
+
