@@ -0,0 +1,26 @@
+      * Shared customer master record layout for customers.dat.
+      * Pulled out of customer-filterer.cbl so every program that reads or
+      * writes a PERSON record (lookups, loaders, batch filters) agrees on
+      * the same field positions.
+           01 PERSON.
+               05 PERSON-ID PIC X(10).
+               05 PERSON-NAME PIC X(40).
+               05 PERSON-ADDRESS PIC X(100).
+               05 PERSON-BIRTHDAY.
+                   10 BIRTHDAY-YEAR PIC 9(4).
+                   10 YEAR-MON-SEPARATOR PIC X.
+                   10 BIRTHDAY-MONTH PIC 99.
+                   10 MON-DAY-SEPARATOR PIC X.
+                   10 BIRTHDAY-DAY PIC 99.
+               05 PERSON-ANNIVERSARY-DATE.
+                   10 ANNIVERSARY-YEAR PIC 9(4).
+                   10 ANNIV-YEAR-MON-SEPARATOR PIC X.
+                   10 ANNIVERSARY-MONTH PIC 99.
+                   10 ANNIV-MON-DAY-SEPARATOR PIC X.
+                   10 ANNIVERSARY-DAY PIC 99.
+               05 PERSON-JOB-TITLE PIC X(60).
+               05 PERSON-EMAIL PIC X(60).
+               05 PERSON-CONTACT-CHANNEL PIC X(5) VALUE "MAIL".
+               05 PERSON-STATUS PIC X(12) VALUE "ACTIVE".
+               05 PERSON-PRONOUN-NOM PIC X(4).
+               05 PERSON-PRONOUN-OBJ PIC X(4).
