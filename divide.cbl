@@ -0,0 +1,21 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. divide.
+       DATA DIVISION.
+           LINKAGE SECTION.
+      *    We use it to specify the variables this program can receive
+      *    from other programs calling it
+           01 LS-NUM-1 PIC S9(7)V99.
+           01 LS-NUM-2 PIC S9(7)V99.
+           01 LS-QUOTIENT PIC S9(7)V99.
+           01 LS-DIVIDE-BY-ZERO PIC X.
+
+      * Our Procedure division is different this time.
+      * We specify the variables this program should be given with USING.
+       PROCEDURE DIVISION USING LS-NUM-1, LS-NUM-2, LS-QUOTIENT,
+           LS-DIVIDE-BY-ZERO.
+           MOVE 'N' TO LS-DIVIDE-BY-ZERO.
+           COMPUTE LS-QUOTIENT = LS-NUM-1 / LS-NUM-2
+               ON SIZE ERROR
+                   MOVE 0 TO LS-QUOTIENT
+                   MOVE 'Y' TO LS-DIVIDE-BY-ZERO
+           END-COMPUTE.
