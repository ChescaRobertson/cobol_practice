@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. main-program.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMER-ID PIC X(10).
+           01 WS-RESULT PIC A(5).
+       PROCEDURE DIVISION.
+           DISPLAY "Enter customer ID: ".
+           ACCEPT WS-CUSTOMER-ID.
+
+           CALL "werewolf-lookup" USING WS-CUSTOMER-ID, WS-RESULT.
+
+           IF WS-RESULT = 'TRUE'
+               DISPLAY "Customer " WS-CUSTOMER-ID " is a werewolf."
+           ELSE
+               DISPLAY "Customer " WS-CUSTOMER-ID " is not a werewolf."
+           END-IF.
