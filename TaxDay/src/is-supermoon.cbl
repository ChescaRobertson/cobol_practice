@@ -4,7 +4,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                SELECT F-SUPERMOONS-FILE ASSIGN TO "supermoons.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SUPERMOONS-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-SUPERMOONS-FILE.
@@ -18,39 +19,31 @@
               05 APPARENT-MAGNITUDE PIC X(7).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
-           01 WS-TODAY-DATE PIC X(10).
-           01 WS-TODAY-DAY PIC 99.
-           01 WS-TODAY-MONTH PIC 99.
-           01 WS-TODAY-YEAR PIC 9999.
-           01 RESULT PIC X(5).
+           01 WS-SUPERMOONS-STATUS PIC XX.
            LINKAGE SECTION.
            01 LS-DATE PIC X(10).
            01 LS-RESULT PIC A(5).
-       PROCEDURE DIVISION RETURNING LS-RESULT.
+       PROCEDURE DIVISION USING LS-DATE RETURNING LS-RESULT.
 
-           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
-           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY
-           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
-
-           STRING WS-TODAY-YEAR "-" WS-TODAY-MONTH "-" WS-TODAY-DAY 
-           INTO WS-TODAY-DATE
-           END-STRING.
+           MOVE 'FALSE' TO LS-RESULT.
 
        IS-TODAY-SUPERMOON.
            OPEN INPUT F-SUPERMOONS-FILE.
-           MOVE 0 TO WS-FILE-IS-ENDED.
-       
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-SUPERMOONS-FILE
-                   NOT AT END 
-                      IF WS-TODAY-DATE = MOON-DATE
-                       MOVE 'TRUE' TO LS-RESULT
-                       DISPLAY LS-RESULT
-                        END-DISPLAY
-                    AT END 
-                       MOVE 1 TO WS-FILE-IS-ENDED
-                END-READ
-           END-PERFORM.
+           IF WS-SUPERMOONS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-SUPERMOONS-FILE
+                       NOT AT END
+                          IF LS-DATE = MOON-DATE
+                           MOVE 'TRUE' TO LS-RESULT
+                           DISPLAY LS-RESULT
+                            END-DISPLAY
+                        AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                    END-READ
+               END-PERFORM
+               CLOSE F-SUPERMOONS-FILE
+           END-IF.
 
-           END FUNCTION IS-TODAY-SUPERMOON.
+           END PROGRAM IS-TODAY-SUPERMOON.
            
\ No newline at end of file
