@@ -18,8 +18,10 @@
               05 APPARENT-MAGNITUDE PIC X(7).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP.                           * Actual row count loaded from supermoons.dat
               01 WS-SUPERMOONS.
-               05 WS-SUPERMOON OCCURS 661 TIMES
+               05 WS-SUPERMOON OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-SUPERMOON-COUNT
                    ASCENDING KEY IS WS-MOON
                    INDEXED BY MOON-IDX.
                        10 WS-MOON PIC X(10).
@@ -41,7 +43,9 @@
                  END-READ
            END-PERFORM.
            CLOSE F-SUPERMOONS-FILE.
+           MOVE MOON-IDX TO WS-SUPERMOON-COUNT.
 
+           MOVE 'FALSE' TO LS-RESULT.
            SEARCH ALL WS-SUPERMOON
                WHEN WS-MOON(MOON-IDX) = LS-BIRTHDAY
                    MOVE 'TRUE' TO LS-RESULT
