@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+           FUNCTION-ID. IS-AGE-ELIGIBLE.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           LINKAGE SECTION.
+           01 LS-BIRTHDAY-YEAR PIC 9(4).
+           01 LS-BIRTHDAY-MONTH PIC 99.
+           01 LS-BIRTHDAY-DAY PIC 99.
+           01 LS-TODAY-YEAR PIC 9(4).
+           01 LS-TODAY-MONTH PIC 99.
+           01 LS-TODAY-DAY PIC 99.
+           01 LS-MIN-AGE PIC 9(3).
+           01 LS-RESULT PIC A(5).
+       PROCEDURE DIVISION USING LS-BIRTHDAY-YEAR, LS-BIRTHDAY-MONTH,
+               LS-BIRTHDAY-DAY, LS-TODAY-YEAR, LS-TODAY-MONTH,
+               LS-TODAY-DAY, LS-MIN-AGE RETURNING LS-RESULT.
+
+           MOVE 'FALSE' TO LS-RESULT.
+           IF (LS-TODAY-YEAR - LS-BIRTHDAY-YEAR > LS-MIN-AGE) OR
+              (LS-TODAY-YEAR - LS-BIRTHDAY-YEAR = LS-MIN-AGE AND
+               LS-BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
+               LS-BIRTHDAY-DAY >= LS-TODAY-DAY)
+               MOVE 'TRUE' TO LS-RESULT
+           END-IF.
+
+           END FUNCTION IS-AGE-ELIGIBLE.
