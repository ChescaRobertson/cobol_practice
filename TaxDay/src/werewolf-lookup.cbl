@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. werewolf-lookup.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-A-WEREWOLF.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMERS-FILE.                                            * File description for customers file
+           COPY "person.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           LINKAGE SECTION.
+           01 LS-CUSTOMER-ID PIC X(10).
+           01 LS-RESULT PIC A(5).
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID, LS-RESULT.
+
+           MOVE 'FALSE' TO LS-RESULT.
+           OPEN INPUT F-CUSTOMERS-FILE.
+           MOVE LS-CUSTOMER-ID TO PERSON-ID.
+           READ F-CUSTOMERS-FILE
+               KEY IS PERSON-ID
+               INVALID KEY
+                   DISPLAY "No customer found for ID " LS-CUSTOMER-ID
+           END-READ.
+           IF WS-CUSTOMERS-STATUS = "00"
+               MOVE IS-A-WEREWOLF(PERSON-BIRTHDAY) TO LS-RESULT
+           END-IF.
+           CLOSE F-CUSTOMERS-FILE.
