@@ -4,7 +4,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
                SELECT F-SUPERMOONS-FILE ASSIGN TO "supermoons.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SUPERMOONS-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-SUPERMOONS-FILE.
@@ -18,12 +19,15 @@
               05 APPARENT-MAGNITUDE PIC X(7).
            WORKING-STORAGE SECTION.
            01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-SUPERMOONS-STATUS PIC XX.
            01 WS-TODAY-DATE PIC X(10).
            01 WS-TODAY-DAY PIC 99.
            01 WS-TODAY-MONTH PIC 99.
            01 WS-TODAY-YEAR PIC 9999.
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP.
            01 WS-SUPERMOONS.
-               05 WS-SUPERMOON OCCURS 661 TIMES
+               05 WS-SUPERMOON OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-SUPERMOON-COUNT
                    ASCENDING KEY IS WS-MOON
                    INDEXED BY MOON-IDX.
                        10 WS-MOON PIC X(10).
@@ -31,17 +35,9 @@
            LINKAGE SECTION.
            01 LS-DATE PIC X(10).
            01 LS-RESULT PIC A(5).
-       PROCEDURE DIVISION RETURNING LS-RESULT.
+       PROCEDURE DIVISION USING LS-DATE RETURNING LS-RESULT.
 
-           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
-           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY
-           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
-
-           STRING WS-TODAY-YEAR "-" WS-TODAY-MONTH "-" WS-TODAY-DAY 
-           INTO WS-TODAY-DATE
-           END-STRING.
-
-           MOVE "1922-04-11" TO WS-TODAY-DATE.
+           MOVE LS-DATE TO WS-TODAY-DATE.
 
       *     IS-TODAY-SUPERMOON SECTION.
           *>  OPEN INPUT F-SUPERMOONS-FILE.
@@ -58,19 +54,21 @@
           *>  END-PERFORM.
           *>  CLOSE F-SUPERMOONS-FILE.
 
+           MOVE 'FALSE' TO LS-RESULT.
            OPEN INPUT F-SUPERMOONS-FILE.
-           MOVE 0 TO WS-FILE-IS-ENDED.
-       
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-                READ F-SUPERMOONS-FILE
-                    NOT AT END 
-                        IF MOON-DATE = WS-TODAY-DATE
-                           MOVE 'TRUE' TO LS-RESULT
-                     AT END 
-                        MOVE 1 TO WS-FILE-IS-ENDED
-                 END-READ
-           END-PERFORM.
-           CLOSE F-SUPERMOONS-FILE.
+           IF WS-SUPERMOONS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                    READ F-SUPERMOONS-FILE
+                        NOT AT END
+                            IF MOON-DATE = WS-TODAY-DATE
+                               MOVE 'TRUE' TO LS-RESULT
+                         AT END
+                            MOVE 1 TO WS-FILE-IS-ENDED
+                     END-READ
+               END-PERFORM
+               CLOSE F-SUPERMOONS-FILE
+           END-IF.
 
            DISPLAY WS-TODAY-DATE.
       *     DISPLAY WS-SUPERMOONS.
