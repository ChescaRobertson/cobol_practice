@@ -4,9 +4,9 @@
            LINKAGE SECTION.
       *    We use it to specify the variables this program can receive
       *    from other programs calling it     
-           01 LS-NUM-1 UNSIGNED-INT.
-           01 LS-NUM-2 UNSIGNED-INT.
-           01 LS-SUM UNSIGNED-INT.
+           01 LS-NUM-1 PIC S9(7)V99.
+           01 LS-NUM-2 PIC S9(7)V99.
+           01 LS-SUM PIC S9(7)V99.
 
       * Our Procedure division is different this time.
       * We specify the variables this program should be given with USING.
