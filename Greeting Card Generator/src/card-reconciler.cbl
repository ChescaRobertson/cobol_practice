@@ -0,0 +1,392 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. card-reconciler.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-LEAP-YEAR
+               FUNCTION IS-AGE-ELIGIBLE.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+               SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CARDS-STATUS.
+               SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-CARDS-STATUS.
+               SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WEREWOLF-STATUS.
+               SELECT F-SUPERMOONS-FILE ASSIGN TO "supermoons.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SUPERMOONS-STATUS.
+               SELECT F-WEREWOLF-CONFIG-FILE ASSIGN TO
+                 "werewolf-cfg.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WEREWOLF-CONFIG-STATUS.
+               SELECT F-TAX-DEADLINES-FILE ASSIGN TO "tax-deadlines.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-DEADLINES-STATUS.
+               SELECT F-RECON-REPORT-FILE
+                 ASSIGN TO "card-reconciliation.rpt"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMERS-FILE.                                            * File description for customers file
+           COPY "person.cpy".
+           FD F-CARDS-FILE.                                                * File description for cards file
+           01 CARDS-PERSON.
+               05 CARDS-PERSON-NAME PIC X(40).
+               05 CARDS-PERSON-ADDRESS PIC X(100).
+               05 CARDS-PERSON-EMAIL PIC X(60).
+               05 CARDS-CHANNEL PIC X(5).
+               05 CARDS-GREETING PIC X(200).
+           FD F-TAX-CARDS-FILE.                                            * File description for tax cards file
+           01 TAX-CARDS-PERSON.
+               05 TAX-CARDS-PERSON-NAME PIC X(40).
+               05 TAX-CARDS-PERSON-ADDRESS PIC X(100).
+               05 TAX-CARDS-PERSON-EMAIL PIC X(60).
+               05 TAX-CARDS-CHANNEL PIC X(5).
+               05 TAX-CARDS-GREETING PIC X(200).
+           FD F-WEREWOLF-FILE.                                             * File description for werewolf cards file
+           01 WEREWOLF-PERSON.
+               05 WEREWOLF-NAME PIC X(40).
+               05 WEREWOLF-ADDRESS PIC X(100).
+               05 WEREWOLF-EMAIL PIC X(60).
+               05 WEREWOLF-CHANNEL PIC X(5).
+               05 WEREWOLF-GREETING PIC X(200).
+               05 WEREWOLF-MOON-DATE PIC X(10).
+           FD F-SUPERMOONS-FILE.                                           * File description for supermoons file
+           01 MOON.
+             05 MOON-DATE.
+                   10 MOON-YEAR PIC 9(4).
+                   10 YEAR-MON-SEPARATOR PIC X.
+                   10 MOON-MONTH PIC 99.
+                   10 MON-DAY-SEPARATOR PIC X.
+                   10 MOON-DAY PIC 99.
+              05 APPARENT-MAGNITUDE PIC X(7).
+           FD F-WEREWOLF-CONFIG-FILE.                                      * Control file of the werewolf-card magnitude threshold
+           01 WEREWOLF-CONFIG-RECORD PIC X(7).
+           FD F-TAX-DEADLINES-FILE.                                        * Control file of filing-deadline dates by year
+           01 TAX-DEADLINE-RECORD.
+               05 TAX-DEADLINE-YEAR PIC 9(4).
+               05 TAX-DEADLINE-MON-DAY PIC X(5).
+           FD F-RECON-REPORT-FILE.                                         * File description for the reconciliation report
+           01 WS-REPORT-RECORD PIC X(80).
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-CARDS-STATUS PIC XX.
+           01 WS-TAX-CARDS-STATUS PIC XX.
+           01 WS-WEREWOLF-STATUS PIC XX.
+           01 WS-SUPERMOONS-STATUS PIC XX.
+           01 WS-TAX-DEADLINES-STATUS PIC XX.
+           01 WS-WEREWOLF-CONFIG-STATUS PIC XX.
+           01 WS-MAGNITUDE-THRESHOLD PIC S9(3)V99 VALUE -99.99.           * Default: no filtering, every cataloged supermoon qualifies
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-TODAY-YEAR PIC 9(4).
+           01 WS-TODAY.
+               05 WS-TODAY-MONTH PIC 99.
+               05 WS-MON-DAY-SEPARATOR PIC X VALUE "-".
+               05 WS-TODAY-DAY PIC 99.
+           01 WS-DATE-FORMAT PIC X(10).
+           01 WS-IS-TAX-DAY PIC X VALUE 'N'.
+           01 WS-TAX-MIN-AGE PIC 9(3) VALUE 18.
+           01 WS-ELIGIBILITY-RESULT PIC A(5).
+           01 WS-WEREWOLF-RAN-TODAY PIC X VALUE 'N'.
+           01 WS-IS-SUPERMOON-BIRTHDAY PIC X VALUE 'N'.
+           01 WS-MISSING-COUNT PIC 9(6) VALUE 0.
+           01 WS-SUPERMOONS-SORTED PIC X VALUE 'Y'.
+           01 WS-PRIOR-MOON-DATE PIC X(10).
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP.                           * Actual row count loaded from supermoons.dat
+           01 WS-SUPERMOONS.                                               * Set up for supermoon table
+              05 WS-SUPERMOON OCCURS 1 TO 9999 TIMES
+                  DEPENDING ON WS-SUPERMOON-COUNT
+                  ASCENDING KEY IS WS-MOON
+                  INDEXED BY MOON-IDX.
+                      10 WS-MOON PIC X(10).
+                      10 WS-MOON-MAGNITUDE PIC S9(3)V99.
+           01 WS-CARDS-NAME-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-CARDS-NAME-IDX PIC 9(5) COMP.
+           01 WS-CARDS-NAME-FOUND PIC 9.
+           01 WS-CARDS-NAMES.                                              * Set up for loaded cards.dat names
+              05 WS-CARDS-NAME OCCURS 1 TO 99999 TIMES
+                  DEPENDING ON WS-CARDS-NAME-COUNT
+                  INDEXED BY CARDS-NAME-IDX.
+                      10 WS-CARDS-NAME-ENTRY PIC X(40).
+           01 WS-TAX-CARDS-NAME-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-TAX-CARDS-NAME-IDX PIC 9(5) COMP.
+           01 WS-TAX-CARDS-NAME-FOUND PIC 9.
+           01 WS-TAX-CARDS-NAMES.                                          * Set up for loaded cards-tax-day.dat names
+              05 WS-TAX-CARDS-NAME OCCURS 1 TO 99999 TIMES
+                  DEPENDING ON WS-TAX-CARDS-NAME-COUNT
+                  INDEXED BY TAX-CARDS-NAME-IDX.
+                      10 WS-TAX-CARDS-NAME-ENTRY PIC X(40).
+           01 WS-WEREWOLF-NAME-COUNT PIC 9(5) COMP VALUE 0.
+           01 WS-WEREWOLF-NAME-IDX PIC 9(5) COMP.
+           01 WS-WEREWOLF-NAME-FOUND PIC 9.
+           01 WS-WEREWOLF-NAMES.                                           * Set up for loaded werewolf-cards.dat names
+              05 WS-WEREWOLF-NAME-ENTRY-GRP OCCURS 1 TO 99999 TIMES
+                  DEPENDING ON WS-WEREWOLF-NAME-COUNT
+                  INDEXED BY WEREWOLF-NAME-IDX.
+                      10 WS-WEREWOLF-NAME-ENTRY PIC X(40).
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
+           STRING WS-TODAY-YEAR "-" WS-TODAY INTO WS-DATE-FORMAT
+           END-STRING.
+
+           PERFORM CHECK-TAX-DEADLINE.
+           PERFORM CHECK-WEREWOLF-CONFIG.
+           PERFORM LOAD-SUPERMOONS.
+           PERFORM LOAD-CARDS-NAMES.
+           PERFORM LOAD-TAX-CARDS-NAMES.
+           PERFORM LOAD-WEREWOLF-NAMES.
+
+           SEARCH ALL WS-SUPERMOON                                         * Checking if today is a supermoon
+               WHEN WS-MOON(MOON-IDX) = WS-DATE-FORMAT
+                   IF WS-MOON-MAGNITUDE(MOON-IDX) >=
+                      WS-MAGNITUDE-THRESHOLD
+                       MOVE 'Y' TO WS-WEREWOLF-RAN-TODAY
+                   END-IF
+           END-SEARCH.
+
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-RECON-REPORT-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMERS-FILE
+                   NOT AT END
+                       IF PERSON-STATUS = 'ACTIVE'
+                           PERFORM RECONCILE-CUSTOMER
+                       END-IF
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-RECON-REPORT-FILE.
+           DISPLAY "Reconciliation complete, " WS-MISSING-COUNT
+               " customer(s) missing an expected card".
+           GOBACK.
+
+           CHECK-TAX-DEADLINE SECTION.                                    * Looks today up in the filing-deadline control file
+           MOVE 'N' TO WS-IS-TAX-DAY.
+           OPEN INPUT F-TAX-DEADLINES-FILE.
+           IF WS-TAX-DEADLINES-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-DEADLINES-FILE
+                       NOT AT END
+                           IF TAX-DEADLINE-YEAR = WS-TODAY-YEAR AND
+                              TAX-DEADLINE-MON-DAY = WS-TODAY
+                               MOVE 'Y' TO WS-IS-TAX-DAY
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-DEADLINES-FILE
+           END-IF.
+
+           CHECK-WEREWOLF-CONFIG SECTION.                                 * Reads the configurable werewolf-card magnitude threshold
+           OPEN INPUT F-WEREWOLF-CONFIG-FILE.
+           IF WS-WEREWOLF-CONFIG-STATUS = "00"
+               READ F-WEREWOLF-CONFIG-FILE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(WEREWOLF-CONFIG-RECORD)
+                           TO WS-MAGNITUDE-THRESHOLD
+               END-READ
+               CLOSE F-WEREWOLF-CONFIG-FILE
+           END-IF.
+
+           LOAD-SUPERMOONS SECTION.                                       * Loads the supermoons.dat table, checking FILE STATUS
+           SET MOON-IDX TO 0.
+           MOVE 'Y' TO WS-SUPERMOONS-SORTED.
+           MOVE SPACES TO WS-PRIOR-MOON-DATE.
+           OPEN INPUT F-SUPERMOONS-FILE.
+           IF WS-SUPERMOONS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-SUPERMOONS-FILE
+                       NOT AT END
+                           IF MOON-DATE < WS-PRIOR-MOON-DATE
+                               MOVE 'N' TO WS-SUPERMOONS-SORTED
+                           END-IF
+                           MOVE MOON-DATE TO WS-PRIOR-MOON-DATE
+                           ADD 1 TO MOON-IDX
+                           MOVE MOON-DATE TO WS-SUPERMOON(MOON-IDX)
+                           MOVE FUNCTION NUMVAL(APPARENT-MAGNITUDE)
+                               TO WS-MOON-MAGNITUDE(MOON-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-SUPERMOONS-FILE
+           END-IF.
+           IF WS-SUPERMOONS-SORTED = 'N'
+               DISPLAY "WARNING: supermoons.dat is not in ascending "
+                   "date order, skipping werewolf reconciliation"
+               SET MOON-IDX TO 0
+           END-IF.
+           MOVE MOON-IDX TO WS-SUPERMOON-COUNT.
+
+           LOAD-CARDS-NAMES SECTION.                                      * Loads every name ever written to cards.dat
+           SET CARDS-NAME-IDX TO 0.
+           OPEN INPUT F-CARDS-FILE.
+           IF WS-CARDS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-CARDS-FILE
+                       NOT AT END
+                           ADD 1 TO CARDS-NAME-IDX
+                           MOVE CARDS-PERSON-NAME
+                               TO WS-CARDS-NAME-ENTRY(CARDS-NAME-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-CARDS-FILE
+           END-IF.
+           MOVE CARDS-NAME-IDX TO WS-CARDS-NAME-COUNT.
+
+           LOAD-TAX-CARDS-NAMES SECTION.                                  * Loads every name ever written to cards-tax-day.dat
+           SET TAX-CARDS-NAME-IDX TO 0.
+           OPEN INPUT F-TAX-CARDS-FILE.
+           IF WS-TAX-CARDS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-CARDS-FILE
+                       NOT AT END
+                           ADD 1 TO TAX-CARDS-NAME-IDX
+                           MOVE TAX-CARDS-PERSON-NAME
+                       TO WS-TAX-CARDS-NAME-ENTRY(TAX-CARDS-NAME-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-CARDS-FILE
+           END-IF.
+           MOVE TAX-CARDS-NAME-IDX TO WS-TAX-CARDS-NAME-COUNT.
+
+           LOAD-WEREWOLF-NAMES SECTION.                                   * Loads every name ever written to werewolf-cards.dat
+           SET WEREWOLF-NAME-IDX TO 0.
+           OPEN INPUT F-WEREWOLF-FILE.
+           IF WS-WEREWOLF-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WEREWOLF-FILE
+                       NOT AT END
+                           ADD 1 TO WEREWOLF-NAME-IDX
+                           MOVE WEREWOLF-NAME TO
+                               WS-WEREWOLF-NAME-ENTRY(WEREWOLF-NAME-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WEREWOLF-FILE
+           END-IF.
+           MOVE WEREWOLF-NAME-IDX TO WS-WEREWOLF-NAME-COUNT.
+
+           RECONCILE-CUSTOMER SECTION.                                    * Checks one ACTIVE customer against every campaign
+           PERFORM NORMALIZE-LEAP-BIRTHDAY.
+           MOVE 'N' TO WS-IS-SUPERMOON-BIRTHDAY.
+           SEARCH ALL WS-SUPERMOON
+               WHEN WS-MOON(MOON-IDX) = PERSON-BIRTHDAY
+                   IF WS-MOON-MAGNITUDE(MOON-IDX) >=
+                      WS-MAGNITUDE-THRESHOLD
+                       MOVE 'Y' TO WS-IS-SUPERMOON-BIRTHDAY
+                   END-IF
+           END-SEARCH.
+
+           IF PERSON-BIRTHDAY(6:5) = WS-TODAY
+               IF WS-WEREWOLF-RAN-TODAY = 'Y' AND
+                  WS-IS-SUPERMOON-BIRTHDAY = 'Y'
+                   PERFORM FIND-WEREWOLF-NAME
+                   IF WS-WEREWOLF-NAME-FOUND = 0
+                       STRING PERSON-NAME
+                           " - missing from werewolf-cards.dat"
+                           INTO WS-REPORT-RECORD
+                       END-STRING
+                       WRITE WS-REPORT-RECORD
+                       ADD 1 TO WS-MISSING-COUNT
+                   END-IF
+               ELSE
+                   PERFORM FIND-CARDS-NAME
+                   IF WS-CARDS-NAME-FOUND = 0
+                       STRING PERSON-NAME " - missing from cards.dat"
+                           INTO WS-REPORT-RECORD
+                       END-STRING
+                       WRITE WS-REPORT-RECORD
+                       ADD 1 TO WS-MISSING-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-IS-TAX-DAY = 'Y'
+               MOVE IS-AGE-ELIGIBLE(BIRTHDAY-YEAR, BIRTHDAY-MONTH,
+                   BIRTHDAY-DAY, WS-TODAY-YEAR, WS-TODAY-MONTH,
+                   WS-TODAY-DAY, WS-TAX-MIN-AGE)
+                   TO WS-ELIGIBILITY-RESULT
+               IF WS-ELIGIBILITY-RESULT = 'TRUE'
+                   PERFORM FIND-TAX-CARDS-NAME
+                   IF WS-TAX-CARDS-NAME-FOUND = 0
+                       STRING PERSON-NAME
+                           " - missing from cards-tax-day.dat"
+                           INTO WS-REPORT-RECORD
+                       END-STRING
+                       WRITE WS-REPORT-RECORD
+                       ADD 1 TO WS-MISSING-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+
+           NORMALIZE-LEAP-BIRTHDAY SECTION.                                * Treats a Feb 29 birthday as March 1 in non-leap years
+           IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
+              FUNCTION IS-LEAP-YEAR(WS-TODAY-YEAR) = 'FALSE'
+               MOVE 03 TO BIRTHDAY-MONTH
+               MOVE 01 TO BIRTHDAY-DAY
+           END-IF.
+
+           FIND-CARDS-NAME SECTION.                                       * Linear search of the cards.dat name table
+           MOVE 0 TO WS-CARDS-NAME-FOUND.
+           PERFORM CHECK-CARDS-NAME
+               VARYING WS-CARDS-NAME-IDX FROM 1 BY 1
+               UNTIL WS-CARDS-NAME-IDX > WS-CARDS-NAME-COUNT
+                   OR WS-CARDS-NAME-FOUND = 1.
+
+           CHECK-CARDS-NAME SECTION.                                      * Checks one table slot for a matching customer name
+           IF WS-CARDS-NAME-ENTRY(WS-CARDS-NAME-IDX) = PERSON-NAME
+               MOVE 1 TO WS-CARDS-NAME-FOUND
+           END-IF.
+
+           FIND-TAX-CARDS-NAME SECTION.                                   * Linear search of the cards-tax-day.dat name table
+           MOVE 0 TO WS-TAX-CARDS-NAME-FOUND.
+           PERFORM CHECK-TAX-CARDS-NAME
+               VARYING WS-TAX-CARDS-NAME-IDX FROM 1 BY 1
+               UNTIL WS-TAX-CARDS-NAME-IDX > WS-TAX-CARDS-NAME-COUNT
+                   OR WS-TAX-CARDS-NAME-FOUND = 1.
+
+           CHECK-TAX-CARDS-NAME SECTION.                                  * Checks one table slot for a matching customer name
+           IF WS-TAX-CARDS-NAME-ENTRY(WS-TAX-CARDS-NAME-IDX) =
+              PERSON-NAME
+               MOVE 1 TO WS-TAX-CARDS-NAME-FOUND
+           END-IF.
+
+           FIND-WEREWOLF-NAME SECTION.                                    * Linear search of the werewolf-cards.dat name table
+           MOVE 0 TO WS-WEREWOLF-NAME-FOUND.
+           PERFORM CHECK-WEREWOLF-NAME
+               VARYING WS-WEREWOLF-NAME-IDX FROM 1 BY 1
+               UNTIL WS-WEREWOLF-NAME-IDX > WS-WEREWOLF-NAME-COUNT
+                   OR WS-WEREWOLF-NAME-FOUND = 1.
+
+           CHECK-WEREWOLF-NAME SECTION.                                   * Checks one table slot for a matching customer name
+           IF WS-WEREWOLF-NAME-ENTRY(WS-WEREWOLF-NAME-IDX) = PERSON-NAME
+               MOVE 1 TO WS-WEREWOLF-NAME-FOUND
+           END-IF.
