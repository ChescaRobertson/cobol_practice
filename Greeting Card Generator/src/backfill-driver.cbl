@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. backfill-driver.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-START-DATE PIC 9(8).
+           01 WS-END-DATE PIC 9(8).
+           01 WS-START-INT PIC 9(7).
+           01 WS-END-INT PIC 9(7).
+           01 WS-CURRENT-INT PIC 9(7).
+           01 WS-CURRENT-DATE PIC 9(8).
+           01 LS-TODAY.
+               05 LS-TODAY-MONTH PIC 99.
+               05 LS-MON-DAY-SEPARATOR PIC X VALUE "-".
+               05 LS-TODAY-DAY PIC 99.
+           01 LS-TODAY-YEAR PIC 9999.
+       PROCEDURE DIVISION.
+
+           DISPLAY "Backfill start date (YYYYMMDD): ".
+           ACCEPT WS-START-DATE.
+           DISPLAY "Backfill end date (YYYYMMDD): ".
+           ACCEPT WS-END-DATE.
+
+           COMPUTE WS-START-INT =
+               FUNCTION INTEGER-OF-DATE(WS-START-DATE).
+           COMPUTE WS-END-INT =
+               FUNCTION INTEGER-OF-DATE(WS-END-DATE).
+
+           PERFORM RUN-BACKFILL-DAY
+               VARYING WS-CURRENT-INT FROM WS-START-INT BY 1
+               UNTIL WS-CURRENT-INT > WS-END-INT.
+           GOBACK.
+
+           RUN-BACKFILL-DAY SECTION.                                      * Re-runs one missed day's customer-filterer pass
+           COMPUTE WS-CURRENT-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CURRENT-INT).
+           MOVE WS-CURRENT-DATE(1:4) TO LS-TODAY-YEAR.
+           MOVE WS-CURRENT-DATE(5:2) TO LS-TODAY-MONTH.
+           MOVE WS-CURRENT-DATE(7:2) TO LS-TODAY-DAY.
+           DISPLAY "Backfilling " LS-TODAY-YEAR "-" LS-TODAY.
+           CALL "customer-filterer" USING LS-TODAY, LS-TODAY-YEAR.
