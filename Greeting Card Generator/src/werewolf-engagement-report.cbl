@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. werewolf-engagement-report.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-ENGAGEMENT-FILE
+                 ASSIGN TO "werewolf-engagement.rpt"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-WEREWOLF-FILE.                                              * File description for werewolf cards file
+           01 WEREWOLF-PERSON.
+               05 WEREWOLF-NAME PIC X(40).
+               05 WEREWOLF-ADDRESS PIC X(100).
+               05 WEREWOLF-EMAIL PIC X(60).
+               05 WEREWOLF-CHANNEL PIC X(5).
+               05 WEREWOLF-GREETING PIC X(200).
+               05 WEREWOLF-MOON-DATE PIC X(10).
+           FD F-ENGAGEMENT-FILE.                                            * File description for the engagement report
+           01 WS-REPORT-RECORD PIC X(40).
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-EVENT-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-EVENT-IDX PIC 9(4) COMP.
+           01 WS-EVENT-FOUND PIC 9.
+           01 WS-EVENTS.
+               05 WS-EVENT OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-EVENT-COUNT
+                   INDEXED BY EVENT-IDX.
+                       10 WS-EVENT-DATE PIC X(10).
+                       10 WS-EVENT-CARD-COUNT PIC 9(6).
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT F-WEREWOLF-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-WEREWOLF-FILE
+                   NOT AT END
+                       PERFORM TALLY-WEREWOLF-CARD
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-WEREWOLF-FILE.
+
+           OPEN OUTPUT F-ENGAGEMENT-FILE.
+           PERFORM WRITE-EVENT-LINE
+               VARYING WS-EVENT-IDX FROM 1 BY 1
+               UNTIL WS-EVENT-IDX > WS-EVENT-COUNT.
+           CLOSE F-ENGAGEMENT-FILE.
+           GOBACK.
+
+           TALLY-WEREWOLF-CARD SECTION.                                    * Finds (or creates) this card's moon-date tally entry
+           MOVE 0 TO WS-EVENT-FOUND.
+           PERFORM FIND-EVENT
+               VARYING WS-EVENT-IDX FROM 1 BY 1
+               UNTIL WS-EVENT-IDX > WS-EVENT-COUNT
+                   OR WS-EVENT-FOUND = 1.
+           IF WS-EVENT-FOUND = 1
+               ADD 1 TO WS-EVENT-CARD-COUNT(WS-EVENT-IDX)
+           ELSE
+               ADD 1 TO WS-EVENT-COUNT
+               MOVE WEREWOLF-MOON-DATE TO WS-EVENT-DATE(WS-EVENT-COUNT)
+               MOVE 1 TO WS-EVENT-CARD-COUNT(WS-EVENT-COUNT)
+           END-IF.
+
+           FIND-EVENT SECTION.                                             * Checks one table slot for a matching moon-date
+           IF WS-EVENT-DATE(WS-EVENT-IDX) = WEREWOLF-MOON-DATE
+               MOVE 1 TO WS-EVENT-FOUND
+           END-IF.
+
+           WRITE-EVENT-LINE SECTION.                                       * Emits one supermoon-event/card-count report line
+           STRING WS-EVENT-DATE(WS-EVENT-IDX)
+                  " - "
+                  WS-EVENT-CARD-COUNT(WS-EVENT-IDX)
+                  " werewolf cards"
+               INTO WS-REPORT-RECORD
+           END-STRING.
+           WRITE WS-REPORT-RECORD.
