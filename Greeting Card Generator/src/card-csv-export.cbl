@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. card-csv-export.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CARDS-STATUS.
+               SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-CARDS-STATUS.
+               SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WEREWOLF-STATUS.
+               SELECT F-ANNIVERSARY-FILE
+                 ASSIGN TO "anniversary-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ANNIVERSARY-STATUS.
+               SELECT F-HOLIDAY-FILE ASSIGN TO "holiday-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-HOLIDAY-STATUS.
+               SELECT F-PROFESSIONAL-FILE
+                 ASSIGN TO "professional-day-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PROFESSIONAL-STATUS.
+               SELECT F-CSV-FILE ASSIGN TO "cards-export.csv"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CARDS-FILE.                                                * File description for cards file
+           01 CARDS-PERSON.
+               05 CARDS-PERSON-NAME PIC X(40).
+               05 CARDS-PERSON-ADDRESS PIC X(100).
+               05 CARDS-PERSON-EMAIL PIC X(60).
+               05 CARDS-CHANNEL PIC X(5).
+               05 CARDS-GREETING PIC X(200).
+           FD F-TAX-CARDS-FILE.                                            * File description for tax cards file
+           01 TAX-CARDS-PERSON.
+               05 TAX-CARDS-PERSON-NAME PIC X(40).
+               05 TAX-CARDS-PERSON-ADDRESS PIC X(100).
+               05 TAX-CARDS-PERSON-EMAIL PIC X(60).
+               05 TAX-CARDS-CHANNEL PIC X(5).
+               05 TAX-CARDS-GREETING PIC X(200).
+           FD F-WEREWOLF-FILE.                                             * File description for werewolf cards file
+           01 WEREWOLF-PERSON.
+               05 WEREWOLF-NAME PIC X(40).
+               05 WEREWOLF-ADDRESS PIC X(100).
+               05 WEREWOLF-EMAIL PIC X(60).
+               05 WEREWOLF-CHANNEL PIC X(5).
+               05 WEREWOLF-GREETING PIC X(200).
+               05 WEREWOLF-MOON-DATE PIC X(10).
+           FD F-ANNIVERSARY-FILE.                                          * File description for anniversary cards file
+           01 ANNIVERSARY-PERSON.
+               05 ANNIVERSARY-PERSON-NAME PIC X(40).
+               05 ANNIVERSARY-PERSON-ADDRESS PIC X(100).
+               05 ANNIVERSARY-PERSON-EMAIL PIC X(60).
+               05 ANNIVERSARY-CHANNEL PIC X(5).
+               05 ANNIVERSARY-GREETING PIC X(200).
+           FD F-HOLIDAY-FILE.                                              * File description for holiday cards file
+           01 HOLIDAY-PERSON.
+               05 HOLIDAY-PERSON-NAME PIC X(40).
+               05 HOLIDAY-PERSON-ADDRESS PIC X(100).
+               05 HOLIDAY-PERSON-EMAIL PIC X(60).
+               05 HOLIDAY-CHANNEL PIC X(5).
+               05 HOLIDAY-GREETING PIC X(200).
+           FD F-PROFESSIONAL-FILE.                                         * File description for professional-day cards file
+           01 PROFESSIONAL-PERSON.
+               05 PROFESSIONAL-PERSON-NAME PIC X(40).
+               05 PROFESSIONAL-PERSON-ADDRESS PIC X(100).
+               05 PROFESSIONAL-PERSON-EMAIL PIC X(60).
+               05 PROFESSIONAL-CHANNEL PIC X(5).
+               05 PROFESSIONAL-GREETING PIC X(200).
+           FD F-CSV-FILE.                                                  * File description for the merged CSV export
+           01 WS-CSV-RECORD PIC X(300).
+           WORKING-STORAGE SECTION.
+           01 WS-CARDS-STATUS PIC XX.
+           01 WS-TAX-CARDS-STATUS PIC XX.
+           01 WS-WEREWOLF-STATUS PIC XX.
+           01 WS-ANNIVERSARY-STATUS PIC XX.
+           01 WS-HOLIDAY-STATUS PIC XX.
+           01 WS-PROFESSIONAL-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+
+       PROCEDURE DIVISION.
+
+           OPEN OUTPUT F-CSV-FILE.
+           STRING "CARD_TYPE,NAME,ADDRESS,EMAIL,CHANNEL,GREETING"
+               INTO WS-CSV-RECORD
+           END-STRING.
+           WRITE WS-CSV-RECORD.
+
+           PERFORM EXPORT-CARDS.
+           PERFORM EXPORT-TAX-CARDS.
+           PERFORM EXPORT-WEREWOLF-CARDS.
+           PERFORM EXPORT-ANNIVERSARY-CARDS.
+           PERFORM EXPORT-HOLIDAY-CARDS.
+           PERFORM EXPORT-PROFESSIONAL-CARDS.
+
+           CLOSE F-CSV-FILE.
+           GOBACK.
+
+           EXPORT-CARDS SECTION.                                          * Appends every birthday card to the CSV export
+           OPEN INPUT F-CARDS-FILE.
+           IF WS-CARDS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-CARDS-FILE
+                       NOT AT END
+                           INSPECT CARDS-PERSON-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT CARDS-PERSON-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT CARDS-PERSON-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT CARDS-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "BIRTHDAY," CARDS-PERSON-NAME ","
+                                  CARDS-PERSON-ADDRESS ","
+                                  CARDS-PERSON-EMAIL ","
+                                  CARDS-CHANNEL "," CARDS-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-CARDS-FILE
+           END-IF.
+
+           EXPORT-TAX-CARDS SECTION.                                      * Appends every tax-day card to the CSV export
+           OPEN INPUT F-TAX-CARDS-FILE.
+           IF WS-TAX-CARDS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-CARDS-FILE
+                       NOT AT END
+                           INSPECT TAX-CARDS-PERSON-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT TAX-CARDS-PERSON-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT TAX-CARDS-PERSON-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT TAX-CARDS-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "TAX-DAY," TAX-CARDS-PERSON-NAME ","
+                                  TAX-CARDS-PERSON-ADDRESS ","
+                                  TAX-CARDS-PERSON-EMAIL ","
+                                  TAX-CARDS-CHANNEL ","
+                                  TAX-CARDS-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-CARDS-FILE
+           END-IF.
+
+           EXPORT-WEREWOLF-CARDS SECTION.                                 * Appends every werewolf card to the CSV export
+           OPEN INPUT F-WEREWOLF-FILE.
+           IF WS-WEREWOLF-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WEREWOLF-FILE
+                       NOT AT END
+                           INSPECT WEREWOLF-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT WEREWOLF-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT WEREWOLF-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT WEREWOLF-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "WEREWOLF," WEREWOLF-NAME ","
+                                  WEREWOLF-ADDRESS ","
+                                  WEREWOLF-EMAIL "," WEREWOLF-CHANNEL
+                                  "," WEREWOLF-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WEREWOLF-FILE
+           END-IF.
+
+           EXPORT-ANNIVERSARY-CARDS SECTION.                              * Appends every anniversary card to the CSV export
+           OPEN INPUT F-ANNIVERSARY-FILE.
+           IF WS-ANNIVERSARY-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-ANNIVERSARY-FILE
+                       NOT AT END
+                           INSPECT ANNIVERSARY-PERSON-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT ANNIVERSARY-PERSON-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT ANNIVERSARY-PERSON-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT ANNIVERSARY-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "ANNIVERSARY,"
+                                  ANNIVERSARY-PERSON-NAME ","
+                                  ANNIVERSARY-PERSON-ADDRESS ","
+                                  ANNIVERSARY-PERSON-EMAIL ","
+                                  ANNIVERSARY-CHANNEL ","
+                                  ANNIVERSARY-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-ANNIVERSARY-FILE
+           END-IF.
+
+           EXPORT-HOLIDAY-CARDS SECTION.                                  * Appends every holiday card to the CSV export
+           OPEN INPUT F-HOLIDAY-FILE.
+           IF WS-HOLIDAY-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-HOLIDAY-FILE
+                       NOT AT END
+                           INSPECT HOLIDAY-PERSON-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT HOLIDAY-PERSON-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT HOLIDAY-PERSON-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT HOLIDAY-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "HOLIDAY," HOLIDAY-PERSON-NAME ","
+                                  HOLIDAY-PERSON-ADDRESS ","
+                                  HOLIDAY-PERSON-EMAIL ","
+                                  HOLIDAY-CHANNEL "," HOLIDAY-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-HOLIDAY-FILE
+           END-IF.
+
+           EXPORT-PROFESSIONAL-CARDS SECTION.                             * Appends every professional-day card to the CSV export
+           OPEN INPUT F-PROFESSIONAL-FILE.
+           IF WS-PROFESSIONAL-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-PROFESSIONAL-FILE
+                       NOT AT END
+                           INSPECT PROFESSIONAL-PERSON-NAME
+                               REPLACING ALL "," BY ";"
+                           INSPECT PROFESSIONAL-PERSON-ADDRESS
+                               REPLACING ALL "," BY ";"
+                           INSPECT PROFESSIONAL-PERSON-EMAIL
+                               REPLACING ALL "," BY ";"
+                           INSPECT PROFESSIONAL-GREETING
+                               REPLACING ALL "," BY ";"
+                           STRING "PROFESSIONAL,"
+                                  PROFESSIONAL-PERSON-NAME ","
+                                  PROFESSIONAL-PERSON-ADDRESS ","
+                                  PROFESSIONAL-PERSON-EMAIL ","
+                                  PROFESSIONAL-CHANNEL ","
+                                  PROFESSIONAL-GREETING
+                               INTO WS-CSV-RECORD
+                           END-STRING
+                           WRITE WS-CSV-RECORD
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-PROFESSIONAL-FILE
+           END-IF.
