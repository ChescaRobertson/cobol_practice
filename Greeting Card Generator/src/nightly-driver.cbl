@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. nightly-driver.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 LS-TODAY.
+               05 LS-TODAY-MONTH PIC 99.
+               05 LS-MON-DAY-SEPARATOR PIC X VALUE "-".
+               05 LS-TODAY-DAY PIC 99.
+           01 LS-TODAY-YEAR PIC 9999.
+           01 LS-LOOKAHEAD-DAYS PIC 9(3) VALUE 7.
+           01 WS-LOOKAHEAD-ENV PIC X(3).
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(5:2) TO LS-TODAY-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO LS-TODAY-DAY.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO LS-TODAY-YEAR.
+
+           MOVE SPACES TO WS-LOOKAHEAD-ENV.
+           ACCEPT WS-LOOKAHEAD-ENV FROM ENVIRONMENT "LOOKAHEAD_DAYS"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-LOOKAHEAD-ENV
+           END-ACCEPT.
+           IF WS-LOOKAHEAD-ENV NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-LOOKAHEAD-ENV)
+                   TO LS-LOOKAHEAD-DAYS
+           END-IF.
+
+           DISPLAY "Running nightly customer-filterer for "
+               LS-TODAY-YEAR "-" LS-TODAY.
+           CALL "customer-filterer" USING LS-TODAY, LS-TODAY-YEAR.
+
+           DISPLAY "Running werewolf lookahead report for "
+               LS-LOOKAHEAD-DAYS " days ahead of "
+               LS-TODAY-YEAR "-" LS-TODAY.
+           CALL "werewolf-lookahead-report" USING LS-TODAY,
+               LS-TODAY-YEAR, LS-LOOKAHEAD-DAYS.
+           GOBACK.
