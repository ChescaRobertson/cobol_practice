@@ -0,0 +1,327 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. card-archiver.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CARDS-STATUS.
+               SELECT F-CARDS-ARCHIVE-FILE ASSIGN TO "cards-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-CARDS-STATUS.
+               SELECT F-TAX-CARDS-ARCHIVE-FILE
+                 ASSIGN TO "cards-tax-day-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WEREWOLF-STATUS.
+               SELECT F-WEREWOLF-ARCHIVE-FILE
+                 ASSIGN TO "werewolf-cards-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-ANNIVERSARY-FILE
+                 ASSIGN TO "anniversary-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ANNIVERSARY-STATUS.
+               SELECT F-ANNIVERSARY-ARCHIVE-FILE
+                 ASSIGN TO "anniversary-cards-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-HOLIDAY-FILE ASSIGN TO "holiday-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-HOLIDAY-STATUS.
+               SELECT F-HOLIDAY-ARCHIVE-FILE
+                 ASSIGN TO "holiday-cards-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-PROFESSIONAL-FILE
+                 ASSIGN TO "professional-day-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PROFESSIONAL-STATUS.
+               SELECT F-PROFESSIONAL-ARCHIVE-FILE
+                 ASSIGN TO "professional-day-cards-archive.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CARDS-FILE.                                                * File description for cards file
+           01 CARDS-PERSON.
+               05 CARDS-PERSON-NAME PIC X(40).
+               05 CARDS-PERSON-ADDRESS PIC X(100).
+               05 CARDS-PERSON-EMAIL PIC X(60).
+               05 CARDS-CHANNEL PIC X(5).
+               05 CARDS-GREETING PIC X(200).
+           FD F-CARDS-ARCHIVE-FILE.                                        * File description for the dated cards archive
+           01 CARDS-ARCHIVE-PERSON.
+               05 CARDS-ARCHIVE-PERSON-NAME PIC X(40).
+               05 CARDS-ARCHIVE-PERSON-ADDRESS PIC X(100).
+               05 CARDS-ARCHIVE-PERSON-EMAIL PIC X(60).
+               05 CARDS-ARCHIVE-CHANNEL PIC X(5).
+               05 CARDS-ARCHIVE-GREETING PIC X(200).
+           FD F-TAX-CARDS-FILE.                                            * File description for tax cards file
+           01 TAX-CARDS-PERSON.
+               05 TAX-CARDS-PERSON-NAME PIC X(40).
+               05 TAX-CARDS-PERSON-ADDRESS PIC X(100).
+               05 TAX-CARDS-PERSON-EMAIL PIC X(60).
+               05 TAX-CARDS-CHANNEL PIC X(5).
+               05 TAX-CARDS-GREETING PIC X(200).
+           FD F-TAX-CARDS-ARCHIVE-FILE.                                    * File description for the dated tax cards archive
+           01 TAX-CARDS-ARCHIVE-PERSON.
+               05 TAX-CARDS-ARCHIVE-PERSON-NAME PIC X(40).
+               05 TAX-CARDS-ARCHIVE-PERSON-ADDRESS PIC X(100).
+               05 TAX-CARDS-ARCHIVE-PERSON-EMAIL PIC X(60).
+               05 TAX-CARDS-ARCHIVE-CHANNEL PIC X(5).
+               05 TAX-CARDS-ARCHIVE-GREETING PIC X(200).
+           FD F-WEREWOLF-FILE.                                             * File description for werewolf cards file
+           01 WEREWOLF-PERSON.
+               05 WEREWOLF-NAME PIC X(40).
+               05 WEREWOLF-ADDRESS PIC X(100).
+               05 WEREWOLF-EMAIL PIC X(60).
+               05 WEREWOLF-CHANNEL PIC X(5).
+               05 WEREWOLF-GREETING PIC X(200).
+               05 WEREWOLF-MOON-DATE PIC X(10).
+           FD F-WEREWOLF-ARCHIVE-FILE.                                     * File description for the dated werewolf cards archive
+           01 WEREWOLF-ARCHIVE-PERSON.
+               05 WEREWOLF-ARCHIVE-NAME PIC X(40).
+               05 WEREWOLF-ARCHIVE-ADDRESS PIC X(100).
+               05 WEREWOLF-ARCHIVE-EMAIL PIC X(60).
+               05 WEREWOLF-ARCHIVE-CHANNEL PIC X(5).
+               05 WEREWOLF-ARCHIVE-GREETING PIC X(200).
+               05 WEREWOLF-ARCHIVE-MOON-DATE PIC X(10).
+           FD F-ANNIVERSARY-FILE.                                          * File description for anniversary cards file
+           01 ANNIVERSARY-PERSON.
+               05 ANNIVERSARY-PERSON-NAME PIC X(40).
+               05 ANNIVERSARY-PERSON-ADDRESS PIC X(100).
+               05 ANNIVERSARY-PERSON-EMAIL PIC X(60).
+               05 ANNIVERSARY-CHANNEL PIC X(5).
+               05 ANNIVERSARY-GREETING PIC X(200).
+           FD F-ANNIVERSARY-ARCHIVE-FILE.                                  * File description for the dated anniversary cards archive
+           01 ANNIVERSARY-ARCHIVE-PERSON.
+               05 ANNIVERSARY-ARCHIVE-NAME PIC X(40).
+               05 ANNIVERSARY-ARCHIVE-ADDRESS PIC X(100).
+               05 ANNIVERSARY-ARCHIVE-EMAIL PIC X(60).
+               05 ANNIVERSARY-ARCHIVE-CHANNEL PIC X(5).
+               05 ANNIVERSARY-ARCHIVE-GREETING PIC X(200).
+           FD F-HOLIDAY-FILE.                                              * File description for holiday cards file
+           01 HOLIDAY-PERSON.
+               05 HOLIDAY-PERSON-NAME PIC X(40).
+               05 HOLIDAY-PERSON-ADDRESS PIC X(100).
+               05 HOLIDAY-PERSON-EMAIL PIC X(60).
+               05 HOLIDAY-CHANNEL PIC X(5).
+               05 HOLIDAY-GREETING PIC X(200).
+           FD F-HOLIDAY-ARCHIVE-FILE.                                      * File description for the dated holiday cards archive
+           01 HOLIDAY-ARCHIVE-PERSON.
+               05 HOLIDAY-ARCHIVE-NAME PIC X(40).
+               05 HOLIDAY-ARCHIVE-ADDRESS PIC X(100).
+               05 HOLIDAY-ARCHIVE-EMAIL PIC X(60).
+               05 HOLIDAY-ARCHIVE-CHANNEL PIC X(5).
+               05 HOLIDAY-ARCHIVE-GREETING PIC X(200).
+           FD F-PROFESSIONAL-FILE.                                         * File description for professional-day cards file
+           01 PROFESSIONAL-PERSON.
+               05 PROFESSIONAL-PERSON-NAME PIC X(40).
+               05 PROFESSIONAL-PERSON-ADDRESS PIC X(100).
+               05 PROFESSIONAL-PERSON-EMAIL PIC X(60).
+               05 PROFESSIONAL-CHANNEL PIC X(5).
+               05 PROFESSIONAL-GREETING PIC X(200).
+           FD F-PROFESSIONAL-ARCHIVE-FILE.                                 * File description for the dated professional-day archive
+           01 PROFESSIONAL-ARCHIVE-PERSON.
+               05 PROFESSIONAL-ARCHIVE-NAME PIC X(40).
+               05 PROFESSIONAL-ARCHIVE-ADDRESS PIC X(100).
+               05 PROFESSIONAL-ARCHIVE-EMAIL PIC X(60).
+               05 PROFESSIONAL-ARCHIVE-CHANNEL PIC X(5).
+               05 PROFESSIONAL-ARCHIVE-GREETING PIC X(200).
+           WORKING-STORAGE SECTION.
+           01 WS-CARDS-STATUS PIC XX.
+           01 WS-TAX-CARDS-STATUS PIC XX.
+           01 WS-WEREWOLF-STATUS PIC XX.
+           01 WS-ANNIVERSARY-STATUS PIC XX.
+           01 WS-HOLIDAY-STATUS PIC XX.
+           01 WS-PROFESSIONAL-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-ARCHIVE-YEAR PIC 9(4).
+           01 WS-CARDS-ARCHIVE-NAME PIC X(60).
+           01 WS-TAX-CARDS-ARCHIVE-NAME PIC X(60).
+           01 WS-WEREWOLF-ARCHIVE-NAME PIC X(60).
+           01 WS-ANNIVERSARY-ARCHIVE-NAME PIC X(60).
+           01 WS-HOLIDAY-ARCHIVE-NAME PIC X(60).
+           01 WS-PROFESSIONAL-ARCHIVE-NAME PIC X(60).
+
+       PROCEDURE DIVISION.
+
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ARCHIVE-YEAR.
+           PERFORM SET-ARCHIVE-ROUTING.                                  * Routes each archive file to this year's dated name
+
+           PERFORM ARCHIVE-CARDS.
+           PERFORM ARCHIVE-TAX-CARDS.
+           PERFORM ARCHIVE-WEREWOLF-CARDS.
+           PERFORM ARCHIVE-ANNIVERSARY-CARDS.
+           PERFORM ARCHIVE-HOLIDAY-CARDS.
+           PERFORM ARCHIVE-PROFESSIONAL-CARDS.
+           GOBACK.
+
+           SET-ARCHIVE-ROUTING SECTION.                                  * Builds this year's archive file names
+           STRING "cards-archive-" WS-ARCHIVE-YEAR ".dat"
+               INTO WS-CARDS-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "cards-archive_dat" TO WS-CARDS-ARCHIVE-NAME.
+           STRING "cards-tax-day-archive-" WS-ARCHIVE-YEAR ".dat"
+               INTO WS-TAX-CARDS-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "cards-tax-day-archive_dat" TO
+               WS-TAX-CARDS-ARCHIVE-NAME.
+           STRING "werewolf-cards-archive-" WS-ARCHIVE-YEAR ".dat"
+               INTO WS-WEREWOLF-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "werewolf-cards-archive_dat" TO
+               WS-WEREWOLF-ARCHIVE-NAME.
+           STRING "anniversary-cards-archive-" WS-ARCHIVE-YEAR ".dat"
+               INTO WS-ANNIVERSARY-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "anniversary-cards-archive_dat" TO
+               WS-ANNIVERSARY-ARCHIVE-NAME.
+           STRING "holiday-cards-archive-" WS-ARCHIVE-YEAR ".dat"
+               INTO WS-HOLIDAY-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "holiday-cards-archive_dat" TO
+               WS-HOLIDAY-ARCHIVE-NAME.
+           STRING "professional-day-cards-archive-" WS-ARCHIVE-YEAR
+               ".dat" INTO WS-PROFESSIONAL-ARCHIVE-NAME
+           END-STRING.
+           SET ENVIRONMENT "professional-day-cards-archive_dat" TO
+               WS-PROFESSIONAL-ARCHIVE-NAME.
+
+           ARCHIVE-CARDS SECTION.                                        * Rolls cards.dat off to this year's archive, then clears it
+           OPEN INPUT F-CARDS-FILE.
+           IF WS-CARDS-STATUS = "00"
+               OPEN OUTPUT F-CARDS-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-CARDS-FILE
+                       NOT AT END
+                           WRITE CARDS-ARCHIVE-PERSON FROM CARDS-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-CARDS-FILE
+               CLOSE F-CARDS-ARCHIVE-FILE
+               OPEN OUTPUT F-CARDS-FILE
+               CLOSE F-CARDS-FILE
+           ELSE
+               DISPLAY "WARNING: cards.dat FILE STATUS "
+                   WS-CARDS-STATUS ", nothing archived"
+           END-IF.
+
+           ARCHIVE-TAX-CARDS SECTION.                                    * Rolls cards-tax-day.dat off, then clears it
+           OPEN INPUT F-TAX-CARDS-FILE.
+           IF WS-TAX-CARDS-STATUS = "00"
+               OPEN OUTPUT F-TAX-CARDS-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-CARDS-FILE
+                       NOT AT END
+                           WRITE TAX-CARDS-ARCHIVE-PERSON FROM
+                               TAX-CARDS-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-CARDS-FILE
+               CLOSE F-TAX-CARDS-ARCHIVE-FILE
+               OPEN OUTPUT F-TAX-CARDS-FILE
+               CLOSE F-TAX-CARDS-FILE
+           ELSE
+               DISPLAY "WARNING: cards-tax-day.dat FILE STATUS "
+                   WS-TAX-CARDS-STATUS ", nothing archived"
+           END-IF.
+
+           ARCHIVE-WEREWOLF-CARDS SECTION.                               * Rolls werewolf-cards.dat off, then clears it
+           OPEN INPUT F-WEREWOLF-FILE.
+           IF WS-WEREWOLF-STATUS = "00"
+               OPEN OUTPUT F-WEREWOLF-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-WEREWOLF-FILE
+                       NOT AT END
+                           WRITE WEREWOLF-ARCHIVE-PERSON FROM
+                               WEREWOLF-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-WEREWOLF-FILE
+               CLOSE F-WEREWOLF-ARCHIVE-FILE
+               OPEN OUTPUT F-WEREWOLF-FILE
+               CLOSE F-WEREWOLF-FILE
+           ELSE
+               DISPLAY "WARNING: werewolf-cards.dat FILE STATUS "
+                   WS-WEREWOLF-STATUS ", nothing archived"
+           END-IF.
+
+           ARCHIVE-ANNIVERSARY-CARDS SECTION.                            * Rolls anniversary-cards.dat off, then clears it
+           OPEN INPUT F-ANNIVERSARY-FILE.
+           IF WS-ANNIVERSARY-STATUS = "00"
+               OPEN OUTPUT F-ANNIVERSARY-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-ANNIVERSARY-FILE
+                       NOT AT END
+                           WRITE ANNIVERSARY-ARCHIVE-PERSON FROM
+                               ANNIVERSARY-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-ANNIVERSARY-FILE
+               CLOSE F-ANNIVERSARY-ARCHIVE-FILE
+               OPEN OUTPUT F-ANNIVERSARY-FILE
+               CLOSE F-ANNIVERSARY-FILE
+           ELSE
+               DISPLAY "WARNING: anniversary-cards.dat FILE STATUS "
+                   WS-ANNIVERSARY-STATUS ", nothing archived"
+           END-IF.
+
+           ARCHIVE-HOLIDAY-CARDS SECTION.                                * Rolls holiday-cards.dat off, then clears it
+           OPEN INPUT F-HOLIDAY-FILE.
+           IF WS-HOLIDAY-STATUS = "00"
+               OPEN OUTPUT F-HOLIDAY-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-HOLIDAY-FILE
+                       NOT AT END
+                           WRITE HOLIDAY-ARCHIVE-PERSON FROM
+                               HOLIDAY-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-HOLIDAY-FILE
+               CLOSE F-HOLIDAY-ARCHIVE-FILE
+               OPEN OUTPUT F-HOLIDAY-FILE
+               CLOSE F-HOLIDAY-FILE
+           ELSE
+               DISPLAY "WARNING: holiday-cards.dat FILE STATUS "
+                   WS-HOLIDAY-STATUS ", nothing archived"
+           END-IF.
+
+           ARCHIVE-PROFESSIONAL-CARDS SECTION.                           * Rolls professional-day-cards.dat off, then clears it
+           OPEN INPUT F-PROFESSIONAL-FILE.
+           IF WS-PROFESSIONAL-STATUS = "00"
+               OPEN OUTPUT F-PROFESSIONAL-ARCHIVE-FILE
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-PROFESSIONAL-FILE
+                       NOT AT END
+                           WRITE PROFESSIONAL-ARCHIVE-PERSON FROM
+                               PROFESSIONAL-PERSON
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-PROFESSIONAL-FILE
+               CLOSE F-PROFESSIONAL-ARCHIVE-FILE
+               OPEN OUTPUT F-PROFESSIONAL-FILE
+               CLOSE F-PROFESSIONAL-FILE
+           ELSE
+               DISPLAY
+                   "WARNING: professional-day-cards.dat FILE STATUS "
+                   WS-PROFESSIONAL-STATUS ", nothing archived"
+           END-IF.
