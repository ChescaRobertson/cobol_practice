@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-enrollment.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-ENROLLMENT-FILE ASSIGN TO "enrollment.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ENROLLMENT-STATUS.
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ENROLLMENT-FILE.                                           * File description for the new-customer staging file
+           01 ENROLLMENT-RECORD.
+               05 ENROLLMENT-ID PIC X(10).
+               05 ENROLLMENT-NAME PIC X(40).
+               05 ENROLLMENT-ADDRESS PIC X(100).
+               05 ENROLLMENT-BIRTHDAY PIC X(10).
+               05 ENROLLMENT-BIRTHDAY-PARTS REDEFINES
+                  ENROLLMENT-BIRTHDAY.
+                   10 ENROLLMENT-BIRTHDAY-YEAR PIC 9(4).
+                   10 ENROLLMENT-BIRTHDAY-SEP1 PIC X.
+                   10 ENROLLMENT-BIRTHDAY-MONTH PIC 99.
+                   10 ENROLLMENT-BIRTHDAY-SEP2 PIC X.
+                   10 ENROLLMENT-BIRTHDAY-DAY PIC 99.
+               05 ENROLLMENT-ANNIVERSARY-DATE PIC X(10).
+               05 ENROLLMENT-ANNIVERSARY-PARTS REDEFINES
+                  ENROLLMENT-ANNIVERSARY-DATE.
+                   10 ENROLLMENT-ANNIV-YEAR PIC 9(4).
+                   10 ENROLLMENT-ANNIV-SEP1 PIC X.
+                   10 ENROLLMENT-ANNIV-MONTH PIC 99.
+                   10 ENROLLMENT-ANNIV-SEP2 PIC X.
+                   10 ENROLLMENT-ANNIV-DAY PIC 99.
+               05 ENROLLMENT-JOB-TITLE PIC X(60).
+               05 ENROLLMENT-EMAIL PIC X(60).
+               05 ENROLLMENT-CHANNEL PIC X(5).
+           FD F-CUSTOMERS-FILE.                                            * File description for customers file
+           COPY "person.cpy".
+           WORKING-STORAGE SECTION.
+           01 WS-ENROLLMENT-STATUS PIC XX.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-ENROLLED-COUNT PIC 9(6) VALUE 0.
+           01 WS-REJECTED-COUNT PIC 9(6) VALUE 0.
+           01 WS-ENROLLMENT-VALID PIC X VALUE 'Y'.
+           01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT F-ENROLLMENT-FILE.
+           OPEN I-O F-CUSTOMERS-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ENROLLMENT-FILE
+                   NOT AT END
+                       PERFORM ENROLL-CUSTOMER
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-ENROLLMENT-FILE.
+           CLOSE F-CUSTOMERS-FILE.
+           DISPLAY "Enrolled: " WS-ENROLLED-COUNT
+               " Rejected (duplicate ID or invalid): " WS-REJECTED-COUNT.
+           GOBACK.
+
+           ENROLL-CUSTOMER SECTION.                                        * Writes one staged record to customers.dat as a new PERSON
+           PERFORM VALIDATE-ENROLLMENT.
+           IF WS-ENROLLMENT-VALID = 'N'
+               DISPLAY "Invalid enrollment record, skipping: "
+                   ENROLLMENT-ID ", " WS-REJECT-REASON
+               ADD 1 TO WS-REJECTED-COUNT
+           ELSE
+               MOVE ENROLLMENT-ID TO PERSON-ID
+               MOVE ENROLLMENT-NAME TO PERSON-NAME
+               MOVE ENROLLMENT-ADDRESS TO PERSON-ADDRESS
+               MOVE ENROLLMENT-BIRTHDAY TO PERSON-BIRTHDAY
+               MOVE ENROLLMENT-ANNIVERSARY-DATE
+                   TO PERSON-ANNIVERSARY-DATE
+               MOVE ENROLLMENT-JOB-TITLE TO PERSON-JOB-TITLE
+               MOVE ENROLLMENT-EMAIL TO PERSON-EMAIL
+               MOVE ENROLLMENT-CHANNEL TO PERSON-CONTACT-CHANNEL
+               MOVE "ACTIVE" TO PERSON-STATUS
+               WRITE PERSON
+                   INVALID KEY
+                       DISPLAY "Duplicate customer ID, skipping: "
+                           ENROLLMENT-ID
+                       ADD 1 TO WS-REJECTED-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ENROLLED-COUNT
+               END-WRITE
+           END-IF.
+
+           VALIDATE-ENROLLMENT SECTION.                                    * Rejects a staged record with missing or malformed fields
+           MOVE 'Y' TO WS-ENROLLMENT-VALID.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF ENROLLMENT-ID = SPACES
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "missing customer ID" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND ENROLLMENT-NAME = SPACES
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "missing name" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND ENROLLMENT-ADDRESS = SPACES
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "missing address" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              ENROLLMENT-CHANNEL NOT = "MAIL" AND
+              ENROLLMENT-CHANNEL NOT = "EMAIL" AND
+              ENROLLMENT-CHANNEL NOT = "SMS"
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "invalid contact channel" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y'
+               PERFORM VALIDATE-ENROLLMENT-BIRTHDAY
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              ENROLLMENT-ANNIVERSARY-DATE NOT = SPACES
+               PERFORM VALIDATE-ENROLLMENT-ANNIVERSARY
+           END-IF.
+
+           VALIDATE-ENROLLMENT-BIRTHDAY SECTION.                           * Rejects a missing or malformed birthday
+           IF ENROLLMENT-BIRTHDAY = SPACES
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "missing birthday" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              (ENROLLMENT-BIRTHDAY-SEP1 NOT = '-' OR
+               ENROLLMENT-BIRTHDAY-SEP2 NOT = '-')
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed birthday" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              (ENROLLMENT-BIRTHDAY-MONTH < 1 OR
+               ENROLLMENT-BIRTHDAY-MONTH > 12)
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed birthday" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              (ENROLLMENT-BIRTHDAY-DAY < 1 OR
+               ENROLLMENT-BIRTHDAY-DAY > 31)
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed birthday" TO WS-REJECT-REASON
+           END-IF.
+
+           VALIDATE-ENROLLMENT-ANNIVERSARY SECTION.                        * Rejects a malformed anniversary date, when one is given
+           IF ENROLLMENT-ANNIV-SEP1 NOT = '-' OR
+              ENROLLMENT-ANNIV-SEP2 NOT = '-'
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed anniversary date" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              (ENROLLMENT-ANNIV-MONTH < 1 OR
+               ENROLLMENT-ANNIV-MONTH > 12)
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed anniversary date" TO WS-REJECT-REASON
+           END-IF.
+           IF WS-ENROLLMENT-VALID = 'Y' AND
+              (ENROLLMENT-ANNIV-DAY < 1 OR ENROLLMENT-ANNIV-DAY > 31)
+               MOVE 'N' TO WS-ENROLLMENT-VALID
+               MOVE "malformed anniversary date" TO WS-REJECT-REASON
+           END-IF.
