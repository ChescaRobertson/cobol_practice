@@ -3,47 +3,87 @@
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
            REPOSITORY.
-               FUNCTION IS-LEAP-YEAR.
+               FUNCTION IS-LEAP-YEAR
+               FUNCTION IS-AGE-ELIGIBLE.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.                                                   * Lists the files to be used within the program 
                SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
-                 ORGANISATION IS LINE SEQUENTIAL.
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
                SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
                  ORGANISATION IS LINE SEQUENTIAL.
                 SELECT F-TAX-CARDS-FILE ASSIGN TO "cards-tax-day.dat" 
                   ORGANISATION IS LINE SEQUENTIAL.
-                SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat" 
+                SELECT F-WEREWOLF-FILE ASSIGN TO "werewolf-cards.dat"
                   ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-ANNIVERSARY-FILE
+                 ASSIGN TO "anniversary-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
                SELECT F-SUPERMOONS-FILE ASSIGN TO "supermoons.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SUPERMOONS-STATUS.
+               SELECT F-RUN-LOG-FILE ASSIGN TO "run-audit.log"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-CHECKPOINT-FILE ASSIGN TO "cust-filterer.ckpt"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CHECKPOINT-STATUS.
+               SELECT F-TAX-DEADLINES-FILE ASSIGN TO "tax-deadlines.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-DEADLINES-STATUS.
+               SELECT F-WEREWOLF-CONFIG-FILE ASSIGN TO
+                 "werewolf-cfg.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-WEREWOLF-CONFIG-STATUS.
+               SELECT F-HOLIDAYS-FILE ASSIGN TO "holidays.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-HOLIDAYS-STATUS.
+               SELECT F-HOLIDAY-FILE ASSIGN TO "holiday-cards.dat"
+                 ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-JOB-DAYS-FILE ASSIGN TO "job-title-days.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-JOB-DAYS-STATUS.
+               SELECT F-PROFESSIONAL-FILE
+                 ASSIGN TO "professional-day-cards.dat"
                  ORGANISATION IS LINE SEQUENTIAL.
+               SELECT F-GREETING-TEMPLATES-FILE
+                 ASSIGN TO "greeting-templates.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TEMPLATES-STATUS.
        DATA DIVISION.
            FILE SECTION.
            FD F-CUSTOMERS-FILE.                                            * File description for customers file
-           01 PERSON.
-               05 PERSON-NAME PIC X(40).
-               05 PERSON-ADDRESS PIC X(100).
-               05 PERSON-BIRTHDAY.
-                   10 BIRTHDAY-YEAR PIC 9(4).
-                   10 YEAR-MON-SEPARATOR PIC X.
-                   10 BIRTHDAY-MONTH PIC 99.
-                   10 MON-DAY-SEPARATOR PIC X.
-                   10 BIRTHDAY-DAY PIC 99.
-               05 PERSON-JOB-TITLE PIC X(60).
+           COPY "person.cpy".
            FD F-CARDS-FILE.                                                 * File description for cards file
            01 CARDS-PERSON.
                05 CARDS-PERSON-NAME PIC X(40).
                05 CARDS-PERSON-ADDRESS PIC X(100).
-               05 CARDS-GREETING PIC X(56).
+               05 CARDS-PERSON-EMAIL PIC X(60).
+               05 CARDS-CHANNEL PIC X(5).
+               05 CARDS-GREETING PIC X(200).
            FD F-TAX-CARDS-FILE.                                             * File description for tax cards file
            01 TAX-CARDS-PERSON.
                05 TAX-CARDS-PERSON-NAME PIC X(40).
                05 TAX-CARDS-PERSON-ADDRESS PIC X(100).
-               05 TAX-CARDS-GREETING PIC X(56).
+               05 TAX-CARDS-PERSON-EMAIL PIC X(60).
+               05 TAX-CARDS-CHANNEL PIC X(5).
+               05 TAX-CARDS-GREETING PIC X(200).
            FD F-WEREWOLF-FILE.                                              * File description for werewolf cards file
            01 WEREWOLF-PERSON.
                05 WEREWOLF-NAME PIC X(40).
                05 WEREWOLF-ADDRESS PIC X(100).
-               05 WEREWOLF-GREETING PIC X(56).
+               05 WEREWOLF-EMAIL PIC X(60).
+               05 WEREWOLF-CHANNEL PIC X(5).
+               05 WEREWOLF-GREETING PIC X(200).
+               05 WEREWOLF-MOON-DATE PIC X(10).
+           FD F-ANNIVERSARY-FILE.                                          * File description for anniversary cards file
+           01 ANNIVERSARY-PERSON.
+               05 ANNIVERSARY-PERSON-NAME PIC X(40).
+               05 ANNIVERSARY-PERSON-ADDRESS PIC X(100).
+               05 ANNIVERSARY-PERSON-EMAIL PIC X(60).
+               05 ANNIVERSARY-CHANNEL PIC X(5).
+               05 ANNIVERSARY-GREETING PIC X(200).
            FD F-SUPERMOONS-FILE.                                            * File description for supermoons file
            01 MOON.
              05 MOON-DATE.
@@ -53,14 +93,119 @@
                    10 MON-DAY-SEPARATOR PIC X.
                    10 MOON-DAY PIC 99.
               05 APPARENT-MAGNITUDE PIC X(7).
+           FD F-RUN-LOG-FILE.                                               * File description for the nightly run audit log
+           01 WS-LOG-RECORD PIC X(200).
+           FD F-CHECKPOINT-FILE.                                            * File description for the restart/checkpoint marker
+           01 CHECKPOINT-RECORD.
+               05 CKPT-DATE PIC X(10).
+               05 CKPT-POSITION PIC 9(6).
+               05 CKPT-PROCESSED-COUNT PIC 9(6).                           * Counters so far, so a resumed run's totals stay accurate
+               05 CKPT-TAX-CARD-COUNT PIC 9(6).
+               05 CKPT-BIRTHDAY-CARD-COUNT PIC 9(6).
+               05 CKPT-WEREWOLF-CARD-COUNT PIC 9(6).
+               05 CKPT-ANNIVERSARY-CARD-COUNT PIC 9(6).
+               05 CKPT-HOLIDAY-CARD-COUNT PIC 9(6).
+               05 CKPT-PROFESSIONAL-CARD-COUNT PIC 9(6).
+               05 CKPT-BIRTHDAY-SUPPRESSED-COUNT PIC 9(6).
+               05 CKPT-BIRTHDAY-INVALID-COUNT PIC 9(6).
+           FD F-TAX-DEADLINES-FILE.                                        * Control file of filing-deadline dates by year
+           01 TAX-DEADLINE-RECORD.
+               05 TAX-DEADLINE-YEAR PIC 9(4).
+               05 TAX-DEADLINE-MON-DAY PIC X(5).
+           FD F-WEREWOLF-CONFIG-FILE.                                      * Control file of the werewolf-card magnitude threshold
+           01 WEREWOLF-CONFIG-RECORD PIC X(7).
+           FD F-HOLIDAYS-FILE.                                             * Control file of recurring MM-DD holiday dates
+           01 HOLIDAY-RECORD.
+               05 HOLIDAY-MON-DAY PIC X(5).
+               05 HOLIDAY-NAME PIC X(30).
+           FD F-HOLIDAY-FILE.                                              * File description for holiday cards file
+           01 HOLIDAY-PERSON.
+               05 HOLIDAY-PERSON-NAME PIC X(40).
+               05 HOLIDAY-PERSON-ADDRESS PIC X(100).
+               05 HOLIDAY-PERSON-EMAIL PIC X(60).
+               05 HOLIDAY-CHANNEL PIC X(5).
+               05 HOLIDAY-GREETING PIC X(200).
+           FD F-JOB-DAYS-FILE.                                             * Control file of professional-day dates by job title
+           01 JOB-DAY-RECORD.
+               05 JOB-DAY-TITLE PIC X(60).
+               05 JOB-DAY-MON-DAY PIC X(5).
+               05 JOB-DAY-CAMPAIGN-NAME PIC X(30).
+           FD F-PROFESSIONAL-FILE.                                         * File description for professional-day cards file
+           01 PROFESSIONAL-PERSON.
+               05 PROFESSIONAL-PERSON-NAME PIC X(40).
+               05 PROFESSIONAL-PERSON-ADDRESS PIC X(100).
+               05 PROFESSIONAL-PERSON-EMAIL PIC X(60).
+               05 PROFESSIONAL-CHANNEL PIC X(5).
+               05 PROFESSIONAL-GREETING PIC X(200).
+           FD F-GREETING-TEMPLATES-FILE.                                   * Control file of per-campaign configurable greeting text
+           01 GREETING-TEMPLATE-RECORD.
+               05 GT-CAMPAIGN-NAME PIC X(20).
+               05 GT-PREFIX-TEXT PIC X(160).
            WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-TAX-DEADLINES-STATUS PIC XX.
+           01 WS-IS-TAX-DAY PIC X VALUE 'N'.
            01 WS-FILE-IS-ENDED PIC 9.
            01 WS-DATE-FORMAT PIC X(10).
+           01 WS-CHECKPOINT-STATUS PIC XX.
+           01 WS-RESUME-POS PIC 9(6) VALUE 0.                            * Records already processed this run, single pass
+           01 WS-WEREWOLF-RAN-TODAY PIC X VALUE 'N'.                     * Set once a werewolf pass has run this run
+           01 WS-BIRTHDAY-SUPPRESSED-COUNT PIC 9(6) VALUE 0.
+           01 WS-BIRTHDAY-IS-SUPERMOON PIC X VALUE 'N'.
+           01 WS-BIRTHDAY-AGE PIC 9(3).
+           01 WS-TAX-MIN-AGE PIC 9(3) VALUE 18.
+           01 WS-ELIGIBILITY-RESULT PIC A(5).
+           01 WS-CUSTOMERS-PROCESSED-COUNT PIC 9(6) VALUE 0.             * Total ACTIVE customers run through the campaigns
+           01 WS-TAX-CARD-COUNT PIC 9(6) VALUE 0.                          * Counts for the daily run audit log
+           01 WS-BIRTHDAY-CARD-COUNT PIC 9(6) VALUE 0.
+           01 WS-WEREWOLF-CARD-COUNT PIC 9(6) VALUE 0.
+           01 WS-ANNIVERSARY-CARD-COUNT PIC 9(6) VALUE 0.
+           01 WS-HOLIDAY-CARD-COUNT PIC 9(6) VALUE 0.
+           01 WS-HOLIDAYS-STATUS PIC XX.
+           01 WS-IS-HOLIDAY-TODAY PIC X VALUE 'N'.
+           01 WS-HOLIDAY-NAME PIC X(30).
+           01 WS-BIRTHDAY-FORMAT-VALID PIC X VALUE 'Y'.
+           01 WS-BIRTHDAY-INVALID-COUNT PIC 9(6) VALUE 0.
+           01 WS-PROFESSIONAL-CARD-COUNT PIC 9(6) VALUE 0.
+           01 WS-JOB-DAYS-STATUS PIC XX.
+           01 WS-JOB-DAY-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-JOB-DAY-IDX PIC 9(4) COMP.
+           01 WS-JOB-DAY-FOUND PIC 9.
+           01 WS-JOB-DAYS.                                                 * Set up for job-title professional-day table
+              05 WS-JOB-DAY OCCURS 1 TO 999 TIMES
+                  DEPENDING ON WS-JOB-DAY-COUNT
+                  INDEXED BY JOB-DAY-IDX.
+                      10 WS-JOB-DAY-TITLE PIC X(60).
+                      10 WS-JOB-DAY-MON-DAY PIC X(5).
+                      10 WS-JOB-DAY-NAME PIC X(30).
+           01 WS-TEMPLATES-STATUS PIC XX.
+           01 WS-TEMPLATE-COUNT PIC 9(4) COMP VALUE 0.
+           01 WS-TEMPLATE-IDX PIC 9(4) COMP.
+           01 WS-TEMPLATE-FOUND PIC 9.
+           01 WS-TEMPLATE-LOOKUP-NAME PIC X(20).
+           01 WS-TEMPLATE-PREFIX PIC X(160).
+           01 WS-GREETING-TEMPLATES.                                       * Set up for configurable greeting-prefix table
+              05 WS-GREETING-TEMPLATE OCCURS 1 TO 50 TIMES
+                  DEPENDING ON WS-TEMPLATE-COUNT
+                  INDEXED BY TEMPLATE-IDX.
+                      10 WS-TEMPLATE-NAME PIC X(20).
+                      10 WS-TEMPLATE-TEXT PIC X(160).
+           01 WS-REGION PIC X(20).
+           01 WS-ROUTED-FILE-NAME PIC X(60).
+           01 WS-SUPERMOONS-STATUS PIC XX.
+           01 WS-SUPERMOONS-SORTED PIC X VALUE 'Y'.
+           01 WS-PRIOR-MOON-DATE PIC X(10).
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP.                           * Actual row count loaded from supermoons.dat
+           01 WS-WEREWOLF-CONFIG-STATUS PIC XX.
+           01 WS-MAGNITUDE-THRESHOLD PIC S9(3)V99 VALUE -99.99.           * Default: no filtering, every cataloged supermoon qualifies
+           01 WS-MOON-MAGNITUDE-NUM PIC S9(3)V99.
            01 WS-SUPERMOONS.                                               * Set up for supermoon table
-              05 WS-SUPERMOON OCCURS 661 TIMES
+              05 WS-SUPERMOON OCCURS 1 TO 9999 TIMES
+                  DEPENDING ON WS-SUPERMOON-COUNT
                   ASCENDING KEY IS WS-MOON
                   INDEXED BY MOON-IDX.
                       10 WS-MOON PIC X(10).
+                      10 WS-MOON-MAGNITUDE PIC S9(3)V99.
            LINKAGE SECTION.
            01 LS-TODAY.
                05 LS-TODAY-MONTH PIC 99.
@@ -72,109 +217,561 @@
 
            STRING LS-TODAY-YEAR "-" LS-TODAY INTO WS-DATE-FORMAT           * Put the date into correct format YYYY-MM-DD
            END-STRING.
-  
-           IF LS-TODAY = "04-06"                                           * Checking if today is a tax day, if so send tax cards
-               PERFORM TAX-DAY
-           END-IF.
 
-           OPEN INPUT F-SUPERMOONS-FILE
-           SET MOON-IDX TO 0                                               * Creating table of supermoon dates for werewolf search
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-                READ F-SUPERMOONS-FILE
-                    NOT AT END 
-                       ADD 1 TO MOON-IDX
-                        MOVE MOON-DATE TO WS-SUPERMOON(MOON-IDX)
-                     AT END 
-                        MOVE 1 TO WS-FILE-IS-ENDED
-                 END-READ
-           END-PERFORM.
-           CLOSE F-SUPERMOONS-FILE.
+           PERFORM RESET-DAILY-STATE.                                      * Clears state left behind by an earlier CALL in this run
+           PERFORM SET-REGION-ROUTING.                                     * Routes card output files to per-region names, if set
+           PERFORM LOAD-CHECKPOINT.                                        * Resume mid-file if a prior run for today abended
+
+           PERFORM CHECK-TAX-DEADLINE.                                     * Checking if today is a tax day, if so send tax cards
+           PERFORM CHECK-WEREWOLF-CONFIG.                                  * Reads the configurable werewolf-card magnitude threshold
+           PERFORM CHECK-HOLIDAY.                                         * Checking if today is a cataloged holiday
+           PERFORM LOAD-JOB-DAYS.                                         * Loading the professional-day-by-job-title control file
+           PERFORM LOAD-GREETING-TEMPLATES.                               * Loading the configurable greeting-prefix control file
+           PERFORM LOAD-SUPERMOONS.                                       * Creating table of supermoon dates for werewolf search
+           MOVE MOON-IDX TO WS-SUPERMOON-COUNT.                            * Table holds exactly as many rows as supermoons.dat has
 
            SEARCH ALL WS-SUPERMOON                                         * Checking if today is a supermoon, if so send werewolf cards
                WHEN WS-MOON(MOON-IDX) = WS-DATE-FORMAT
-                   PERFORM WEREWOLF
+                   IF WS-MOON-MAGNITUDE(MOON-IDX) >=
+                      WS-MAGNITUDE-THRESHOLD
+                       MOVE 'Y' TO WS-WEREWOLF-RAN-TODAY
+                   END-IF
            END-SEARCH.
 
-           PERFORM BIRTHDAY.                                               * Perform birthday every day and terminate to avoid repetition
+           PERFORM PROCESS-CUSTOMERS.                                      * Single pass: tax-day, birthday and werewolf cards together
+           PERFORM LOG-RUN-SUMMARY.
            GOBACK.
 
-           TAX-DAY SECTION.                                                * Sends cards to everyone over 18 tax day
+           RESET-DAILY-STATE SECTION.                                      * A backfill driver CALLs this program once per day in one
+                                                                            * process, so nothing here may survive from a prior CALL
+           MOVE 'N' TO WS-WEREWOLF-RAN-TODAY.
+           MOVE 0 TO WS-CUSTOMERS-PROCESSED-COUNT.
+           MOVE 0 TO WS-TAX-CARD-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-CARD-COUNT.
+           MOVE 0 TO WS-WEREWOLF-CARD-COUNT.
+           MOVE 0 TO WS-ANNIVERSARY-CARD-COUNT.
+           MOVE 0 TO WS-HOLIDAY-CARD-COUNT.
+           MOVE 0 TO WS-PROFESSIONAL-CARD-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-INVALID-COUNT.
+           MOVE 0 TO WS-BIRTHDAY-SUPPRESSED-COUNT.
+
+           LOG-RUN-SUMMARY SECTION.                                        * Records how many of each card type went out today
+           OPEN EXTEND F-RUN-LOG-FILE.
+           STRING WS-DATE-FORMAT
+                  " PROCESSED=" WS-CUSTOMERS-PROCESSED-COUNT
+                  " TAX-DAY=" WS-TAX-CARD-COUNT
+                  " BIRTHDAY=" WS-BIRTHDAY-CARD-COUNT
+                  " WEREWOLF=" WS-WEREWOLF-CARD-COUNT
+                  " ANNIVERSARY=" WS-ANNIVERSARY-CARD-COUNT
+                  " HOLIDAY=" WS-HOLIDAY-CARD-COUNT
+                  " PROFESSIONAL=" WS-PROFESSIONAL-CARD-COUNT
+                  " BIRTHDAY-SUPPRESSED=" WS-BIRTHDAY-SUPPRESSED-COUNT
+                  " BIRTHDAY-INVALID=" WS-BIRTHDAY-INVALID-COUNT
+               INTO WS-LOG-RECORD
+           END-STRING.
+           WRITE WS-LOG-RECORD.
+           CLOSE F-RUN-LOG-FILE.
+
+           CHECK-TAX-DEADLINE SECTION.                                    * Looks today up in the filing-deadline control file
+           MOVE 'N' TO WS-IS-TAX-DAY.
+           OPEN INPUT F-TAX-DEADLINES-FILE.
+           IF WS-TAX-DEADLINES-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-DEADLINES-FILE
+                       NOT AT END
+                           IF TAX-DEADLINE-YEAR = LS-TODAY-YEAR AND
+                              TAX-DEADLINE-MON-DAY = LS-TODAY
+                               MOVE 'Y' TO WS-IS-TAX-DAY
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-DEADLINES-FILE
+           END-IF.
+
+           CHECK-WEREWOLF-CONFIG SECTION.                                 * Reads the configurable werewolf-card magnitude threshold
+           OPEN INPUT F-WEREWOLF-CONFIG-FILE.
+           IF WS-WEREWOLF-CONFIG-STATUS = "00"
+               READ F-WEREWOLF-CONFIG-FILE
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(WEREWOLF-CONFIG-RECORD)
+                           TO WS-MAGNITUDE-THRESHOLD
+               END-READ
+               CLOSE F-WEREWOLF-CONFIG-FILE
+           END-IF.
+
+           CHECK-HOLIDAY SECTION.                                         * Looks today up in the recurring holidays control file
+           MOVE 'N' TO WS-IS-HOLIDAY-TODAY.
+           OPEN INPUT F-HOLIDAYS-FILE.
+           IF WS-HOLIDAYS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-HOLIDAYS-FILE
+                       NOT AT END
+                           IF HOLIDAY-MON-DAY = LS-TODAY
+                               MOVE 'Y' TO WS-IS-HOLIDAY-TODAY
+                               MOVE HOLIDAY-NAME TO WS-HOLIDAY-NAME
+                           END-IF
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-HOLIDAYS-FILE
+           END-IF.
+
+           LOAD-JOB-DAYS SECTION.                                         * Loads the professional-day-by-job-title control file
+           SET JOB-DAY-IDX TO 0.
+           OPEN INPUT F-JOB-DAYS-FILE.
+           IF WS-JOB-DAYS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-JOB-DAYS-FILE
+                       NOT AT END
+                           ADD 1 TO JOB-DAY-IDX
+                           MOVE JOB-DAY-TITLE
+                               TO WS-JOB-DAY-TITLE(JOB-DAY-IDX)
+                           MOVE JOB-DAY-MON-DAY
+                               TO WS-JOB-DAY-MON-DAY(JOB-DAY-IDX)
+                           MOVE JOB-DAY-CAMPAIGN-NAME
+                               TO WS-JOB-DAY-NAME(JOB-DAY-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-JOB-DAYS-FILE
+           END-IF.
+           MOVE JOB-DAY-IDX TO WS-JOB-DAY-COUNT.
+
+           LOAD-GREETING-TEMPLATES SECTION.                               * Loads the configurable greeting-prefix control file
+           SET TEMPLATE-IDX TO 0.
+           OPEN INPUT F-GREETING-TEMPLATES-FILE.
+           IF WS-TEMPLATES-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-GREETING-TEMPLATES-FILE
+                       NOT AT END
+                           ADD 1 TO TEMPLATE-IDX
+                           MOVE GT-CAMPAIGN-NAME
+                               TO WS-TEMPLATE-NAME(TEMPLATE-IDX)
+                           MOVE GT-PREFIX-TEXT
+                               TO WS-TEMPLATE-TEXT(TEMPLATE-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-GREETING-TEMPLATES-FILE
+           END-IF.
+           MOVE TEMPLATE-IDX TO WS-TEMPLATE-COUNT.
+
+           GET-GREETING-TEMPLATE SECTION.                                 * Looks up a campaign's configured greeting prefix, if any
+           MOVE 0 TO WS-TEMPLATE-FOUND.
+           MOVE SPACES TO WS-TEMPLATE-PREFIX.
+           PERFORM FIND-GREETING-TEMPLATE
+               VARYING WS-TEMPLATE-IDX FROM 1 BY 1
+               UNTIL WS-TEMPLATE-IDX > WS-TEMPLATE-COUNT
+                   OR WS-TEMPLATE-FOUND = 1.
+           IF WS-TEMPLATE-FOUND = 1                                       * "~" marks a line break within a configured template
+               INSPECT WS-TEMPLATE-PREFIX REPLACING ALL "~" BY X"0A"
+           END-IF.
+
+           FIND-GREETING-TEMPLATE SECTION.                                * Checks one table slot for a matching campaign name
+           IF WS-TEMPLATE-NAME(WS-TEMPLATE-IDX) =
+              WS-TEMPLATE-LOOKUP-NAME
+               MOVE 1 TO WS-TEMPLATE-FOUND
+               MOVE WS-TEMPLATE-TEXT(WS-TEMPLATE-IDX) TO
+                   WS-TEMPLATE-PREFIX
+           END-IF.
+
+           LOAD-SUPERMOONS SECTION.                                       * Loads the supermoons.dat table, checking FILE STATUS
+           SET MOON-IDX TO 0.
+           MOVE 'Y' TO WS-SUPERMOONS-SORTED.
+           MOVE SPACES TO WS-PRIOR-MOON-DATE.
+           OPEN INPUT F-SUPERMOONS-FILE.
+           IF WS-SUPERMOONS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-SUPERMOONS-FILE
+                       NOT AT END
+                           IF MOON-DATE < WS-PRIOR-MOON-DATE
+                               MOVE 'N' TO WS-SUPERMOONS-SORTED
+                           END-IF
+                           MOVE MOON-DATE TO WS-PRIOR-MOON-DATE
+                           ADD 1 TO MOON-IDX
+                           MOVE MOON-DATE TO WS-SUPERMOON(MOON-IDX)
+                           MOVE FUNCTION NUMVAL(APPARENT-MAGNITUDE)
+                               TO WS-MOON-MAGNITUDE(MOON-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-SUPERMOONS-FILE
+           ELSE
+               DISPLAY "WARNING: supermoons.dat FILE STATUS "
+                   WS-SUPERMOONS-STATUS ", no werewolf cards today"
+           END-IF.
+           IF WS-SUPERMOONS-SORTED = 'N'
+               DISPLAY "WARNING: supermoons.dat is not in ascending "
+                   "date order, no werewolf cards today"
+               SET MOON-IDX TO 0
+           END-IF.
+           MOVE MOON-IDX TO WS-SUPERMOON-COUNT.
+
+           SET-REGION-ROUTING SECTION.                                    * Redirects card output files to per-region names
+           MOVE SPACES TO WS-REGION.
+           ACCEPT WS-REGION FROM ENVIRONMENT "REGION"
+               ON EXCEPTION
+                   MOVE SPACES TO WS-REGION
+           END-ACCEPT.
+           IF WS-REGION NOT = SPACES
+               STRING "cards-" FUNCTION TRIM(WS-REGION) ".dat"
+                   INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "cards_dat" TO WS-ROUTED-FILE-NAME
+               STRING "cards-tax-day-" FUNCTION TRIM(WS-REGION) ".dat"
+                   INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "cards-tax-day_dat" TO
+                   WS-ROUTED-FILE-NAME
+               STRING "werewolf-cards-" FUNCTION TRIM(WS-REGION) ".dat"
+                   INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "werewolf-cards_dat" TO
+                   WS-ROUTED-FILE-NAME
+               STRING "anniversary-cards-" FUNCTION TRIM(WS-REGION)
+                   ".dat" INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "anniversary-cards_dat" TO
+                   WS-ROUTED-FILE-NAME
+               STRING "holiday-cards-" FUNCTION TRIM(WS-REGION) ".dat"
+                   INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "holiday-cards_dat" TO
+                   WS-ROUTED-FILE-NAME
+               STRING "professional-day-cards-"
+                   FUNCTION TRIM(WS-REGION) ".dat"
+                   INTO WS-ROUTED-FILE-NAME
+               END-STRING
+               SET ENVIRONMENT "professional-day-cards_dat" TO
+                   WS-ROUTED-FILE-NAME
+           END-IF.
+
+           LOAD-CHECKPOINT SECTION.                                        * Reads yesterday's/this run's checkpoint marker, if any
+           MOVE 0 TO WS-RESUME-POS.
+           OPEN INPUT F-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ F-CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-DATE = WS-DATE-FORMAT                       * Only resume a checkpoint left by today's run
+                           MOVE CKPT-POSITION TO WS-RESUME-POS
+                           MOVE CKPT-PROCESSED-COUNT
+                               TO WS-CUSTOMERS-PROCESSED-COUNT
+                           MOVE CKPT-TAX-CARD-COUNT TO WS-TAX-CARD-COUNT
+                           MOVE CKPT-BIRTHDAY-CARD-COUNT
+                               TO WS-BIRTHDAY-CARD-COUNT
+                           MOVE CKPT-WEREWOLF-CARD-COUNT
+                               TO WS-WEREWOLF-CARD-COUNT
+                           MOVE CKPT-ANNIVERSARY-CARD-COUNT
+                               TO WS-ANNIVERSARY-CARD-COUNT
+                           MOVE CKPT-HOLIDAY-CARD-COUNT
+                               TO WS-HOLIDAY-CARD-COUNT
+                           MOVE CKPT-PROFESSIONAL-CARD-COUNT
+                               TO WS-PROFESSIONAL-CARD-COUNT
+                           MOVE CKPT-BIRTHDAY-SUPPRESSED-COUNT
+                               TO WS-BIRTHDAY-SUPPRESSED-COUNT
+                           MOVE CKPT-BIRTHDAY-INVALID-COUNT
+                               TO WS-BIRTHDAY-INVALID-COUNT
+                       END-IF
+               END-READ
+               CLOSE F-CHECKPOINT-FILE
+           END-IF.
+
+           SAVE-CHECKPOINT SECTION.                                        * Persists how far this run has gotten, counters included
+           OPEN OUTPUT F-CHECKPOINT-FILE.
+           MOVE WS-DATE-FORMAT TO CKPT-DATE.
+           MOVE WS-RESUME-POS TO CKPT-POSITION.
+           MOVE WS-CUSTOMERS-PROCESSED-COUNT TO CKPT-PROCESSED-COUNT.
+           MOVE WS-TAX-CARD-COUNT TO CKPT-TAX-CARD-COUNT.
+           MOVE WS-BIRTHDAY-CARD-COUNT TO CKPT-BIRTHDAY-CARD-COUNT.
+           MOVE WS-WEREWOLF-CARD-COUNT TO CKPT-WEREWOLF-CARD-COUNT.
+           MOVE WS-ANNIVERSARY-CARD-COUNT TO CKPT-ANNIVERSARY-CARD-COUNT.
+           MOVE WS-HOLIDAY-CARD-COUNT TO CKPT-HOLIDAY-CARD-COUNT.
+           MOVE WS-PROFESSIONAL-CARD-COUNT
+               TO CKPT-PROFESSIONAL-CARD-COUNT.
+           MOVE WS-BIRTHDAY-SUPPRESSED-COUNT
+               TO CKPT-BIRTHDAY-SUPPRESSED-COUNT.
+           MOVE WS-BIRTHDAY-INVALID-COUNT TO CKPT-BIRTHDAY-INVALID-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE F-CHECKPOINT-FILE.
+
+           VALIDATE-BIRTHDAY-FORMAT SECTION.                               * Rejects a PERSON-BIRTHDAY that isn't a real calendar date
+           MOVE 'Y' TO WS-BIRTHDAY-FORMAT-VALID.
+           IF YEAR-MON-SEPARATOR IN PERSON-BIRTHDAY NOT = '-' OR
+              MON-DAY-SEPARATOR IN PERSON-BIRTHDAY NOT = '-'
+               MOVE 'N' TO WS-BIRTHDAY-FORMAT-VALID
+           END-IF.
+           IF BIRTHDAY-MONTH < 1 OR BIRTHDAY-MONTH > 12
+               MOVE 'N' TO WS-BIRTHDAY-FORMAT-VALID
+           END-IF.
+           IF BIRTHDAY-DAY < 1 OR BIRTHDAY-DAY > 31
+               MOVE 'N' TO WS-BIRTHDAY-FORMAT-VALID
+           END-IF.
+
+           NORMALIZE-LEAP-BIRTHDAY SECTION.                                * Treats a Feb 29 birthday as March 1 in non-leap years
+           IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
+              FUNCTION IS-LEAP-YEAR(LS-TODAY-YEAR) = 'FALSE'
+               MOVE 03 TO BIRTHDAY-MONTH
+               MOVE 01 TO BIRTHDAY-DAY
+           END-IF.
+
+           PROCESS-CUSTOMERS SECTION.                                      * One pass over customers.dat driving all three campaigns
            MOVE 0 TO WS-FILE-IS-ENDED.
            OPEN INPUT F-CUSTOMERS-FILE.
            OPEN EXTEND F-TAX-CARDS-FILE.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-              READ F-CUSTOMERS-FILE
-               NOT AT END
-                   IF (LS-TODAY-YEAR - BIRTHDAY-YEAR > 18) OR 
-                   (LS-TODAY-YEAR - BIRTHDAY-YEAR = 18 AND
-                   BIRTHDAY-MONTH >= LS-TODAY-MONTH AND
-                   BIRTHDAY-DAY >= LS-TODAY-DAY)
-                       MOVE PERSON-NAME TO TAX-CARDS-PERSON-NAME
-                       MOVE PERSON-ADDRESS TO TAX-CARDS-PERSON-ADDRESS
-                       STRING "Happy Tax Day, " PERSON-NAME 
-                          INTO TAX-CARDS-GREETING
-                           END-STRING
-                           WRITE TAX-CARDS-PERSON
-                           END-WRITE
-                       END-IF
-                    AT END
+           OPEN EXTEND F-CARDS-FILE.
+           OPEN EXTEND F-WEREWOLF-FILE.
+           OPEN EXTEND F-ANNIVERSARY-FILE.
+           OPEN EXTEND F-HOLIDAY-FILE.
+           OPEN EXTEND F-PROFESSIONAL-FILE.
+           PERFORM WS-RESUME-POS TIMES                                   * Skip past records already processed by a prior attempt
+               READ F-CUSTOMERS-FILE
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
-                END-READ
+               END-READ
            END-PERFORM.
-           CLOSE F-CUSTOMERS-FILE.
-           CLOSE F-TAX-CARDS-FILE.
-
-           BIRTHDAY SECTION.                                               * Sends birthday cards to everyone on their birthday
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           OPEN INPUT F-CUSTOMERS-FILE
-           OPEN EXTEND F-CARDS-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
                READ F-CUSTOMERS-FILE
                    NOT AT END
-                   IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
-                   FUNCTION IS-LEAP-YEAR(LS-TODAY-YEAR) = 'FALSE'
-                          MOVE '0000-03-01' TO PERSON-BIRTHDAY
-                   END-IF
-                       IF PERSON-BIRTHDAY(6:5) = LS-TODAY
-                           MOVE PERSON-NAME TO CARDS-PERSON-NAME
-                           MOVE PERSON-ADDRESS TO CARDS-PERSON-ADDRESS
-                           STRING "Happy Birthday, " PERSON-NAME 
-                           INTO CARDS-GREETING
-                           END-STRING
-                           WRITE CARDS-PERSON
-                           END-WRITE
+                       PERFORM VALIDATE-BIRTHDAY-FORMAT
+                       IF WS-BIRTHDAY-FORMAT-VALID = 'N'
+                           ADD 1 TO WS-BIRTHDAY-INVALID-COUNT
+                       ELSE
+                           PERFORM NORMALIZE-LEAP-BIRTHDAY
                        END-IF
+                       IF PERSON-STATUS = 'ACTIVE'
+                           ADD 1 TO WS-CUSTOMERS-PROCESSED-COUNT
+                           IF WS-BIRTHDAY-FORMAT-VALID = 'Y'
+                               PERFORM PROCESS-TAX-DAY
+                               PERFORM PROCESS-BIRTHDAY
+                               PERFORM PROCESS-WEREWOLF
+                           END-IF
+                           PERFORM PROCESS-ANNIVERSARY
+                           PERFORM PROCESS-HOLIDAY
+                           PERFORM PROCESS-PROFESSIONAL-DAY
+                       END-IF
+                       ADD 1 TO WS-RESUME-POS
+                       PERFORM SAVE-CHECKPOINT
                     AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                 END-READ
            END-PERFORM.
            CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-TAX-CARDS-FILE.
            CLOSE F-CARDS-FILE.
-   
-           WEREWOLF SECTION.                                               * Sends greeting to all werewolfs on a supermoon 
-           MOVE 0 TO WS-FILE-IS-ENDED.
-           OPEN INPUT F-CUSTOMERS-FILE.
-           OPEN EXTEND F-WEREWOLF-FILE.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-CUSTOMERS-FILE
-                   NOT AT END
-                       SEARCH ALL WS-SUPERMOON 
-                           WHEN WS-MOON(MOON-IDX) = PERSON-BIRTHDAY
+           CLOSE F-WEREWOLF-FILE.
+           CLOSE F-ANNIVERSARY-FILE.
+           CLOSE F-HOLIDAY-FILE.
+           CLOSE F-PROFESSIONAL-FILE.
+           MOVE 0 TO WS-RESUME-POS.                                      * Run finished cleanly, clear the checkpoint
+           PERFORM SAVE-CHECKPOINT.
+
+           PROCESS-TAX-DAY SECTION.                                        * Sends a tax-day card if today is a filing deadline
+           IF WS-IS-TAX-DAY = 'Y'
+               MOVE IS-AGE-ELIGIBLE(BIRTHDAY-YEAR, BIRTHDAY-MONTH,
+                   BIRTHDAY-DAY, LS-TODAY-YEAR, LS-TODAY-MONTH,
+                   LS-TODAY-DAY, WS-TAX-MIN-AGE)
+                   TO WS-ELIGIBILITY-RESULT
+               IF WS-ELIGIBILITY-RESULT = 'TRUE'
+                   MOVE PERSON-NAME TO TAX-CARDS-PERSON-NAME
+                   MOVE PERSON-ADDRESS TO TAX-CARDS-PERSON-ADDRESS
+                   MOVE PERSON-EMAIL TO TAX-CARDS-PERSON-EMAIL
+                   MOVE PERSON-CONTACT-CHANNEL TO TAX-CARDS-CHANNEL
+                   MOVE "TAX-DAY" TO WS-TEMPLATE-LOOKUP-NAME
+                   PERFORM GET-GREETING-TEMPLATE
+                   IF WS-TEMPLATE-FOUND = 1
+                       STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                          INTO TAX-CARDS-GREETING
+                       END-STRING
+                   ELSE
+                       STRING "Happy Tax Day, " PERSON-NAME
+                          INTO TAX-CARDS-GREETING
+                       END-STRING
+                   END-IF
+                   WRITE TAX-CARDS-PERSON
+                   END-WRITE
+                   ADD 1 TO WS-TAX-CARD-COUNT
+               END-IF
+           END-IF.
+
+           PROCESS-BIRTHDAY SECTION.                                       * Sends a birthday card if today is this customer's birthday
+           IF PERSON-BIRTHDAY(6:5) = LS-TODAY
+               MOVE 'N' TO WS-BIRTHDAY-IS-SUPERMOON
+               IF WS-WEREWOLF-RAN-TODAY = 'Y'
+                   SEARCH ALL WS-SUPERMOON
+                       WHEN WS-MOON(MOON-IDX) = PERSON-BIRTHDAY
+                           IF WS-MOON-MAGNITUDE(MOON-IDX) >=
+                              WS-MAGNITUDE-THRESHOLD
+                               MOVE 'Y' TO WS-BIRTHDAY-IS-SUPERMOON
+                           END-IF
+                   END-SEARCH
+               END-IF
+               IF WS-BIRTHDAY-IS-SUPERMOON = 'Y'
+                   ADD 1 TO WS-BIRTHDAY-SUPPRESSED-COUNT
+               ELSE
+                   MOVE PERSON-NAME TO CARDS-PERSON-NAME
+                   MOVE PERSON-ADDRESS TO CARDS-PERSON-ADDRESS
+                   MOVE PERSON-EMAIL TO CARDS-PERSON-EMAIL
+                   MOVE PERSON-CONTACT-CHANNEL TO CARDS-CHANNEL
+                   COMPUTE WS-BIRTHDAY-AGE =
+                       LS-TODAY-YEAR - BIRTHDAY-YEAR
+                   EVALUATE WS-BIRTHDAY-AGE
+                       WHEN 18
+                           STRING "Happy 18th Birthday, "
+                               PERSON-NAME INTO CARDS-GREETING
+                           END-STRING
+                       WHEN 21
+                           STRING "Happy 21st Birthday, "
+                               PERSON-NAME INTO CARDS-GREETING
+                           END-STRING
+                       WHEN 50
+                           STRING "Happy 50th Birthday, "
+                               PERSON-NAME INTO CARDS-GREETING
+                           END-STRING
+                       WHEN 65
+                           STRING "Happy 65th Birthday, "
+                               PERSON-NAME INTO CARDS-GREETING
+                           END-STRING
+                       WHEN 100
+                           STRING "Happy 100th Birthday, "
+                               PERSON-NAME INTO CARDS-GREETING
+                           END-STRING
+                       WHEN OTHER
+                           MOVE "BIRTHDAY" TO WS-TEMPLATE-LOOKUP-NAME
+                           PERFORM GET-GREETING-TEMPLATE
+                           IF WS-TEMPLATE-FOUND = 1
+                               STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                               INTO CARDS-GREETING
+                               END-STRING
+                           ELSE
+                               STRING "Happy Birthday, " PERSON-NAME
+                               INTO CARDS-GREETING
+                               END-STRING
+                           END-IF
+                   END-EVALUATE
+                   WRITE CARDS-PERSON
+                   END-WRITE
+                   ADD 1 TO WS-BIRTHDAY-CARD-COUNT
+               END-IF
+           END-IF.
+
+           PROCESS-WEREWOLF SECTION.                                       * Sends a werewolf card if today is a supermoon
+           IF WS-WEREWOLF-RAN-TODAY = 'Y'
+               SEARCH ALL WS-SUPERMOON
+                   WHEN WS-MOON(MOON-IDX) = PERSON-BIRTHDAY
+                       IF WS-MOON-MAGNITUDE(MOON-IDX) >=
+                          WS-MAGNITUDE-THRESHOLD
                            MOVE PERSON-NAME TO WEREWOLF-NAME
                            MOVE PERSON-ADDRESS TO WEREWOLF-ADDRESS
-                           STRING "Awoo " PERSON-NAME 
-                           INTO WEREWOLF-GREETING
-                           END-STRING
+                           MOVE PERSON-EMAIL TO WEREWOLF-EMAIL
+                           MOVE PERSON-CONTACT-CHANNEL
+                               TO WEREWOLF-CHANNEL
+                           MOVE WS-MOON(MOON-IDX) TO WEREWOLF-MOON-DATE
+                           MOVE "WEREWOLF" TO WS-TEMPLATE-LOOKUP-NAME
+                           PERFORM GET-GREETING-TEMPLATE
+                           IF WS-TEMPLATE-FOUND = 1
+                               STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                               INTO WEREWOLF-GREETING
+                               END-STRING
+                           ELSE
+                               STRING "Awoo " PERSON-NAME
+                               INTO WEREWOLF-GREETING
+                               END-STRING
+                           END-IF
                            WRITE WEREWOLF-PERSON
                            END-WRITE
-                        END-SEARCH
-                    AT END
-                       MOVE 1 TO WS-FILE-IS-ENDED
-                END-READ
-           END-PERFORM.
-           CLOSE F-CUSTOMERS-FILE.
-           CLOSE F-WEREWOLF-FILE. 
+                           ADD 1 TO WS-WEREWOLF-CARD-COUNT
+                       END-IF
+               END-SEARCH
+           END-IF.
+
+           PROCESS-ANNIVERSARY SECTION.                                   * Sends an anniversary card on this customer's anniversary
+           IF PERSON-ANNIVERSARY-DATE(6:5) = LS-TODAY
+               MOVE PERSON-NAME TO ANNIVERSARY-PERSON-NAME
+               MOVE PERSON-ADDRESS TO ANNIVERSARY-PERSON-ADDRESS
+               MOVE PERSON-EMAIL TO ANNIVERSARY-PERSON-EMAIL
+               MOVE PERSON-CONTACT-CHANNEL TO ANNIVERSARY-CHANNEL
+               MOVE "ANNIVERSARY" TO WS-TEMPLATE-LOOKUP-NAME
+               PERFORM GET-GREETING-TEMPLATE
+               IF WS-TEMPLATE-FOUND = 1
+                   STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                      INTO ANNIVERSARY-GREETING
+                   END-STRING
+               ELSE
+                   STRING "Happy Anniversary, " PERSON-NAME
+                      INTO ANNIVERSARY-GREETING
+                   END-STRING
+               END-IF
+               WRITE ANNIVERSARY-PERSON
+               END-WRITE
+               ADD 1 TO WS-ANNIVERSARY-CARD-COUNT
+           END-IF.
+
+           PROCESS-HOLIDAY SECTION.                                       * Sends a holiday card when today matches holidays.dat
+           IF WS-IS-HOLIDAY-TODAY = 'Y'
+               MOVE PERSON-NAME TO HOLIDAY-PERSON-NAME
+               MOVE PERSON-ADDRESS TO HOLIDAY-PERSON-ADDRESS
+               MOVE PERSON-EMAIL TO HOLIDAY-PERSON-EMAIL
+               MOVE PERSON-CONTACT-CHANNEL TO HOLIDAY-CHANNEL
+               MOVE "HOLIDAY" TO WS-TEMPLATE-LOOKUP-NAME
+               PERFORM GET-GREETING-TEMPLATE
+               IF WS-TEMPLATE-FOUND = 1
+                   STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                      INTO HOLIDAY-GREETING
+                   END-STRING
+               ELSE
+                   STRING "Happy " WS-HOLIDAY-NAME ", " PERSON-NAME
+                      INTO HOLIDAY-GREETING
+                   END-STRING
+               END-IF
+               WRITE HOLIDAY-PERSON
+               END-WRITE
+               ADD 1 TO WS-HOLIDAY-CARD-COUNT
+           END-IF.
+
+           PROCESS-PROFESSIONAL-DAY SECTION.                              * Sends a professional/retirement-day card by job title
+           MOVE 0 TO WS-JOB-DAY-FOUND.
+           PERFORM FIND-JOB-DAY
+               VARYING WS-JOB-DAY-IDX FROM 1 BY 1
+               UNTIL WS-JOB-DAY-IDX > WS-JOB-DAY-COUNT
+                   OR WS-JOB-DAY-FOUND = 1.
+           IF WS-JOB-DAY-FOUND = 1
+               MOVE PERSON-NAME TO PROFESSIONAL-PERSON-NAME
+               MOVE PERSON-ADDRESS TO PROFESSIONAL-PERSON-ADDRESS
+               MOVE PERSON-EMAIL TO PROFESSIONAL-PERSON-EMAIL
+               MOVE PERSON-CONTACT-CHANNEL TO PROFESSIONAL-CHANNEL
+               MOVE "PROFESSIONAL" TO WS-TEMPLATE-LOOKUP-NAME
+               PERFORM GET-GREETING-TEMPLATE
+               IF WS-TEMPLATE-FOUND = 1
+                   STRING WS-TEMPLATE-PREFIX PERSON-NAME
+                      INTO PROFESSIONAL-GREETING
+                   END-STRING
+               ELSE
+                   STRING "Happy " WS-JOB-DAY-NAME(WS-JOB-DAY-IDX) ", "
+                          PERSON-NAME
+                      INTO PROFESSIONAL-GREETING
+                   END-STRING
+               END-IF
+               WRITE PROFESSIONAL-PERSON
+               END-WRITE
+               ADD 1 TO WS-PROFESSIONAL-CARD-COUNT
+           END-IF.
+
+           FIND-JOB-DAY SECTION.                                          * Checks one table slot for a matching title/date
+           IF WS-JOB-DAY-TITLE(WS-JOB-DAY-IDX) = PERSON-JOB-TITLE AND
+              WS-JOB-DAY-MON-DAY(WS-JOB-DAY-IDX) = LS-TODAY
+               MOVE 1 TO WS-JOB-DAY-FOUND
+           END-IF.
+
 
-           
            
\ No newline at end of file
