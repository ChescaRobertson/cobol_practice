@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. werewolf-lookahead-report.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-LEAP-YEAR.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.                                                   * Lists the files to be used within the program
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+               SELECT F-SUPERMOONS-FILE ASSIGN TO "supermoons.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SUPERMOONS-STATUS.
+               SELECT F-LOOKAHEAD-FILE
+                 ASSIGN TO "werewolf-lookahead.rpt"
+                 ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMERS-FILE.                                            * File description for customers file
+           COPY "person.cpy".
+           FD F-SUPERMOONS-FILE.                                            * File description for supermoons file
+           01 MOON.
+             05 MOON-DATE.
+                   10 MOON-YEAR PIC 9(4).
+                   10 YEAR-MON-SEPARATOR PIC X.
+                   10 MOON-MONTH PIC 99.
+                   10 MON-DAY-SEPARATOR PIC X.
+                   10 MOON-DAY PIC 99.
+              05 APPARENT-MAGNITUDE PIC X(7).
+           FD F-LOOKAHEAD-FILE.                                            * File description for the lookahead report
+           01 WS-REPORT-RECORD PIC X(80).
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-SUPERMOONS-STATUS PIC XX.
+           01 WS-SUPERMOONS-SORTED PIC X VALUE 'Y'.
+           01 WS-PRIOR-MOON-DATE PIC X(10).
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-IS-WEREWOLF PIC X VALUE 'N'.
+           01 WS-TODAY-NUMERIC PIC 9(8).
+           01 WS-TODAY-INT PIC S9(9) COMP.
+           01 WS-END-INT PIC S9(9) COMP.
+           01 WS-CANDIDATE-YEAR PIC 9(4).
+           01 WS-CANDIDATE-NUMERIC PIC 9(8).
+           01 WS-CANDIDATE-INT PIC S9(9) COMP.
+           01 WS-CANDIDATE-MONTH PIC 99.
+           01 WS-CANDIDATE-DAY PIC 99.
+           01 WS-SUPERMOON-COUNT PIC 9(4) COMP.                           * Actual row count loaded from supermoons.dat
+           01 WS-SUPERMOONS.                                               * Set up for supermoon table
+              05 WS-SUPERMOON OCCURS 1 TO 9999 TIMES
+                  DEPENDING ON WS-SUPERMOON-COUNT
+                  ASCENDING KEY IS WS-MOON
+                  INDEXED BY MOON-IDX.
+                      10 WS-MOON PIC X(10).
+           LINKAGE SECTION.
+           01 LS-TODAY.
+               05 LS-TODAY-MONTH PIC 99.
+               05 LS-MON-DAY-SEPARATOR PIC X.
+               05 LS-TODAY-DAY PIC 99.
+           01 LS-TODAY-YEAR PIC 9999.
+           01 LS-LOOKAHEAD-DAYS PIC 9(3).
+
+       PROCEDURE DIVISION USING LS-TODAY, LS-TODAY-YEAR,
+               LS-LOOKAHEAD-DAYS.
+
+           COMPUTE WS-TODAY-NUMERIC =
+               LS-TODAY-YEAR * 10000 + LS-TODAY-MONTH * 100
+                   + LS-TODAY-DAY.
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-NUMERIC).
+           COMPUTE WS-END-INT = WS-TODAY-INT + LS-LOOKAHEAD-DAYS.
+
+           SET MOON-IDX TO 0.                                              * Creating table of supermoon dates for werewolf search
+           MOVE 'Y' TO WS-SUPERMOONS-SORTED.
+           MOVE SPACES TO WS-PRIOR-MOON-DATE.
+           OPEN INPUT F-SUPERMOONS-FILE.
+           IF WS-SUPERMOONS-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-SUPERMOONS-FILE
+                       NOT AT END
+                           IF MOON-DATE < WS-PRIOR-MOON-DATE
+                               MOVE 'N' TO WS-SUPERMOONS-SORTED
+                           END-IF
+                           MOVE MOON-DATE TO WS-PRIOR-MOON-DATE
+                           ADD 1 TO MOON-IDX
+                           MOVE MOON-DATE TO WS-SUPERMOON(MOON-IDX)
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-SUPERMOONS-FILE
+           ELSE
+               DISPLAY "WARNING: supermoons.dat FILE STATUS "
+                   WS-SUPERMOONS-STATUS ", lookahead report is empty"
+           END-IF.
+           IF WS-SUPERMOONS-SORTED = 'N'
+               DISPLAY "WARNING: supermoons.dat is not in ascending "
+                   "date order, lookahead report is empty"
+               SET MOON-IDX TO 0
+           END-IF.
+           MOVE MOON-IDX TO WS-SUPERMOON-COUNT.
+
+           OPEN INPUT F-CUSTOMERS-FILE.
+           OPEN OUTPUT F-LOOKAHEAD-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CUSTOMERS-FILE
+                   NOT AT END
+                       PERFORM CHECK-WEREWOLF-LOOKAHEAD
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-CUSTOMERS-FILE.
+           CLOSE F-LOOKAHEAD-FILE.
+           GOBACK.
+
+           CHECK-WEREWOLF-LOOKAHEAD SECTION.                               * Reports a werewolf customer's next supermoon-birthday
+           MOVE 'N' TO WS-IS-WEREWOLF.
+           PERFORM NORMALIZE-LEAP-BIRTHDAY.
+           SEARCH ALL WS-SUPERMOON
+               WHEN WS-MOON(MOON-IDX) = PERSON-BIRTHDAY
+                   MOVE 'Y' TO WS-IS-WEREWOLF
+           END-SEARCH.
+           IF WS-IS-WEREWOLF = 'Y' AND PERSON-STATUS = 'ACTIVE'
+               MOVE LS-TODAY-YEAR TO WS-CANDIDATE-YEAR
+               PERFORM NORMALIZE-CANDIDATE-BIRTHDAY
+               COMPUTE WS-CANDIDATE-NUMERIC =
+                   WS-CANDIDATE-YEAR * 10000
+                       + WS-CANDIDATE-MONTH * 100 + WS-CANDIDATE-DAY
+               COMPUTE WS-CANDIDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-NUMERIC)
+               IF WS-CANDIDATE-INT < WS-TODAY-INT
+                   ADD 1 TO WS-CANDIDATE-YEAR
+                   PERFORM NORMALIZE-CANDIDATE-BIRTHDAY
+                   COMPUTE WS-CANDIDATE-NUMERIC =
+                       WS-CANDIDATE-YEAR * 10000
+                           + WS-CANDIDATE-MONTH * 100 + WS-CANDIDATE-DAY
+                   COMPUTE WS-CANDIDATE-INT =
+                       FUNCTION INTEGER-OF-DATE(WS-CANDIDATE-NUMERIC)
+               END-IF
+               IF WS-CANDIDATE-INT >= WS-TODAY-INT AND
+                  WS-CANDIDATE-INT <= WS-END-INT
+                   STRING PERSON-NAME " - supermoon birthday "
+                       PERSON-BIRTHDAY " next falls on "
+                       WS-CANDIDATE-NUMERIC
+                       INTO WS-REPORT-RECORD
+                   END-STRING
+                   WRITE WS-REPORT-RECORD
+               END-IF
+           END-IF.
+
+           NORMALIZE-LEAP-BIRTHDAY SECTION.                                * Treats a Feb 29 birthday as March 1 in non-leap years
+           IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
+              FUNCTION IS-LEAP-YEAR(LS-TODAY-YEAR) = 'FALSE'
+               MOVE 03 TO BIRTHDAY-MONTH
+               MOVE 01 TO BIRTHDAY-DAY
+           END-IF.
+
+           NORMALIZE-CANDIDATE-BIRTHDAY SECTION.                           * Same adjustment, but against WS-CANDIDATE-YEAR's leap status
+           MOVE BIRTHDAY-MONTH TO WS-CANDIDATE-MONTH.
+           MOVE BIRTHDAY-DAY TO WS-CANDIDATE-DAY.
+           IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
+              FUNCTION IS-LEAP-YEAR(WS-CANDIDATE-YEAR) = 'FALSE'
+               MOVE 03 TO WS-CANDIDATE-MONTH
+               MOVE 01 TO WS-CANDIDATE-DAY
+           END-IF.
