@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. customer-inquiry.
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+           REPOSITORY.
+               FUNCTION IS-A-WEREWOLF
+               FUNCTION IS-AGE-ELIGIBLE
+               FUNCTION IS-LEAP-YEAR.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-CUSTOMERS-FILE ASSIGN TO "customers.dat"
+                 ORGANISATION IS INDEXED
+                 ACCESS MODE IS RANDOM
+                 RECORD KEY IS PERSON-ID
+                 FILE STATUS IS WS-CUSTOMERS-STATUS.
+               SELECT F-TAX-DEADLINES-FILE ASSIGN TO "tax-deadlines.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TAX-DEADLINES-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-CUSTOMERS-FILE.                                            * File description for customers file
+           COPY "person.cpy".
+           FD F-TAX-DEADLINES-FILE.                                        * Control file of filing-deadline dates by year
+           01 TAX-DEADLINE-RECORD.
+               05 TAX-DEADLINE-YEAR PIC 9(4).
+               05 TAX-DEADLINE-MON-DAY PIC X(5).
+           WORKING-STORAGE SECTION.
+           01 WS-CUSTOMERS-STATUS PIC XX.
+           01 WS-TAX-DEADLINES-STATUS PIC XX.
+           01 WS-FILE-IS-ENDED PIC 9.
+           01 WS-CUSTOMER-ID PIC X(10).
+           01 WS-TODAY-YEAR PIC 9(4).
+           01 WS-TODAY.
+               05 WS-TODAY-MONTH PIC 99.
+               05 WS-MON-DAY-SEPARATOR PIC X VALUE "-".
+               05 WS-TODAY-DAY PIC 99.
+           01 WS-TAX-MIN-AGE PIC 9(3) VALUE 18.
+           01 WS-DEADLINE-FOUND PIC X VALUE 'N'.
+           01 WS-NEXT-DEADLINE-YEAR PIC 9(4) VALUE 0.
+           01 WS-NEXT-DEADLINE-MON-DAY PIC X(5).
+           01 WS-NEXT-DEADLINE-MONTH PIC 99.
+           01 WS-NEXT-DEADLINE-DAY PIC 99.
+           01 WS-TAX-ELIGIBLE PIC A(5).
+           01 WS-WEREWOLF-RESULT PIC A(5).
+           01 WS-ELIG-BIRTHDAY-MONTH PIC 99.
+           01 WS-ELIG-BIRTHDAY-DAY PIC 99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Customer ID: ".
+           ACCEPT WS-CUSTOMER-ID.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-TODAY-YEAR.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-TODAY-MONTH.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-TODAY-DAY.
+
+           PERFORM LOOKUP-CUSTOMER.
+           IF WS-CUSTOMERS-STATUS = "00"
+               PERFORM FIND-NEXT-TAX-DEADLINE
+               PERFORM REPORT-CUSTOMER
+           END-IF.
+           GOBACK.
+
+           LOOKUP-CUSTOMER SECTION.                                       * Random-reads customers.dat by PERSON-ID, same as
+           OPEN INPUT F-CUSTOMERS-FILE.                                   * TaxDay/src/werewolf-lookup.cbl
+           MOVE WS-CUSTOMER-ID TO PERSON-ID.
+           READ F-CUSTOMERS-FILE
+               KEY IS PERSON-ID
+               INVALID KEY
+                   DISPLAY "No customer found for ID " WS-CUSTOMER-ID
+           END-READ.
+           CLOSE F-CUSTOMERS-FILE.
+
+           FIND-NEXT-TAX-DEADLINE SECTION.                                * Scans tax-deadlines.dat for the nearest upcoming deadline
+           MOVE 'N' TO WS-DEADLINE-FOUND.
+           OPEN INPUT F-TAX-DEADLINES-FILE.
+           IF WS-TAX-DEADLINES-STATUS = "00"
+               MOVE 0 TO WS-FILE-IS-ENDED
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-TAX-DEADLINES-FILE
+                       NOT AT END
+                           PERFORM CONSIDER-TAX-DEADLINE
+                       AT END
+                           MOVE 1 TO WS-FILE-IS-ENDED
+                   END-READ
+               END-PERFORM
+               CLOSE F-TAX-DEADLINES-FILE
+           END-IF.
+           IF WS-DEADLINE-FOUND = 'Y'
+               MOVE WS-NEXT-DEADLINE-MON-DAY(1:2)
+                   TO WS-NEXT-DEADLINE-MONTH
+               MOVE WS-NEXT-DEADLINE-MON-DAY(4:2)
+                   TO WS-NEXT-DEADLINE-DAY
+               PERFORM NORMALIZE-LEAP-BIRTHDAY
+               MOVE IS-AGE-ELIGIBLE(BIRTHDAY-YEAR,
+                   WS-ELIG-BIRTHDAY-MONTH, WS-ELIG-BIRTHDAY-DAY,
+                   WS-NEXT-DEADLINE-YEAR, WS-NEXT-DEADLINE-MONTH,
+                   WS-NEXT-DEADLINE-DAY, WS-TAX-MIN-AGE)
+                   TO WS-TAX-ELIGIBLE
+           END-IF.
+
+           NORMALIZE-LEAP-BIRTHDAY SECTION.                               * Treats a Feb 29 birthday as March 1 in non-leap years,
+                                                                           * checked against the deadline's own year, not PERSON-BIRTHDAY
+           MOVE BIRTHDAY-MONTH TO WS-ELIG-BIRTHDAY-MONTH.
+           MOVE BIRTHDAY-DAY TO WS-ELIG-BIRTHDAY-DAY.
+           IF BIRTHDAY-MONTH = '02' AND BIRTHDAY-DAY = '29' AND
+              FUNCTION IS-LEAP-YEAR(WS-NEXT-DEADLINE-YEAR) = 'FALSE'
+               MOVE 03 TO WS-ELIG-BIRTHDAY-MONTH
+               MOVE 01 TO WS-ELIG-BIRTHDAY-DAY
+           END-IF.
+
+           CONSIDER-TAX-DEADLINE SECTION.                                 * Keeps the earliest deadline that hasn't passed yet
+           IF (TAX-DEADLINE-YEAR > WS-TODAY-YEAR) OR
+              (TAX-DEADLINE-YEAR = WS-TODAY-YEAR AND
+               TAX-DEADLINE-MON-DAY >= WS-TODAY)
+               IF WS-DEADLINE-FOUND = 'N' OR
+                  TAX-DEADLINE-YEAR < WS-NEXT-DEADLINE-YEAR OR
+                  (TAX-DEADLINE-YEAR = WS-NEXT-DEADLINE-YEAR AND
+                   TAX-DEADLINE-MON-DAY < WS-NEXT-DEADLINE-MON-DAY)
+                   MOVE 'Y' TO WS-DEADLINE-FOUND
+                   MOVE TAX-DEADLINE-YEAR TO WS-NEXT-DEADLINE-YEAR
+                   MOVE TAX-DEADLINE-MON-DAY
+                       TO WS-NEXT-DEADLINE-MON-DAY
+               END-IF
+           END-IF.
+
+           REPORT-CUSTOMER SECTION.                                       * Prints the combined birthday/job/tax/werewolf summary
+           DISPLAY "Name: " PERSON-NAME.
+           DISPLAY "Birthday: " PERSON-BIRTHDAY.
+           DISPLAY "Job Title: " PERSON-JOB-TITLE.
+           MOVE IS-A-WEREWOLF(PERSON-BIRTHDAY) TO WS-WEREWOLF-RESULT.
+           DISPLAY "Werewolf: " WS-WEREWOLF-RESULT.
+           IF WS-DEADLINE-FOUND = 'Y'
+               DISPLAY "Next tax deadline: " WS-NEXT-DEADLINE-YEAR "-"
+                   WS-NEXT-DEADLINE-MON-DAY
+               DISPLAY "Tax-day eligible: " WS-TAX-ELIGIBLE
+           ELSE
+               DISPLAY "No upcoming tax deadline on file"
+           END-IF.
