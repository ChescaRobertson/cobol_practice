@@ -1,24 +1,98 @@
-      * main-program.cbl 
+      * main-program.cbl
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main-program.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-TRANSACTION-LOG-FILE
+                 ASSIGN TO "calculator-transactions.log"
+                 ORGANISATION IS LINE SEQUENTIAL.
        DATA DIVISION.
       * This is a new type of division! The Data Division.
       * We use it to declare variables.
-      * It's broken up into sections. 
+      * It's broken up into sections.
+           FILE SECTION.
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION-LOG-RECORD PIC X(80).
            WORKING-STORAGE SECTION.
       *    The Working Storage section is for your everyday variables.
-      *    It contains one or more variable declarations.     
-           01 WS-SUM UNSIGNED-INT.
+      *    It contains one or more variable declarations.
+           01 WS-NUM-1 PIC S9(7)V99.
+           01 WS-NUM-2 PIC S9(7)V99.
+           01 WS-OPERATOR PIC X.
+           01 WS-RESULT PIC S9(7)V99.
+           01 WS-RESULT-DISPLAY PIC -9(7).99.
+           01 WS-DIVIDE-BY-ZERO PIC X.
+           01 WS-LOG-NUM-1 PIC -9(7).99.
+           01 WS-LOG-NUM-2 PIC -9(7).99.
+           01 WS-LOG-RESULT PIC X(11).
       *    01           is a 'level number'. Ignore it for now.
       *    WS-SUM       is the name of the variable
-      *    UNSIGNED-INT is the type of the variable.     
+      *    UNSIGNED-INT is the type of the variable.
        PROCEDURE DIVISION.
-           CALL "square" USING 3 WS-SUM.
+           DISPLAY "Enter the first number: ".
+           ACCEPT WS-NUM-1.
+           DISPLAY "Enter an operator (+, -, *, /, S to square): ".
+           ACCEPT WS-OPERATOR.
+           IF WS-OPERATOR NOT = "S"
+               DISPLAY "Enter the second number: "
+               ACCEPT WS-NUM-2
+           END-IF.
+
+           EVALUATE WS-OPERATOR
+               WHEN "+"
+                   CALL "add" USING WS-NUM-1, WS-NUM-2, WS-RESULT
+                   MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                   DISPLAY WS-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN "-"
+                   CALL "subtract" USING WS-NUM-1, WS-NUM-2, WS-RESULT
+                   MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                   DISPLAY WS-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN "*"
+                   CALL "multiply" USING WS-NUM-1, WS-NUM-2, WS-RESULT
+                   MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                   DISPLAY WS-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN "S"
+                   MOVE 0 TO WS-NUM-2
+                   CALL "square" USING WS-NUM-1, WS-RESULT
+                   MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                   DISPLAY WS-RESULT-DISPLAY
+                   PERFORM LOG-TRANSACTION
+               WHEN "/"
+                   CALL "divide" USING WS-NUM-1, WS-NUM-2, WS-RESULT,
+                       WS-DIVIDE-BY-ZERO
+                   IF WS-DIVIDE-BY-ZERO = 'Y'
+                       DISPLAY "Cannot divide by zero"
+                       MOVE 0 TO WS-RESULT
+                   ELSE
+                       MOVE WS-RESULT TO WS-RESULT-DISPLAY
+                       DISPLAY WS-RESULT-DISPLAY
+                   END-IF
+                   PERFORM LOG-TRANSACTION
+               WHEN OTHER
+                   DISPLAY "Unrecognized operator: " WS-OPERATOR
+           END-EVALUATE.
       *    USING is new.
       *    It's a way of saying 'give these values and variables
-      *    to the subprogram.     
-           DISPLAY WS-SUM.
+      *    to the subprogram.
       *    And now we display the output.
       *    When we give the subprogram WS-SUM, it can just change it directly.
-      *    There is no need for us to assign the return value explicitly.     
-           
\ No newline at end of file
+      *    There is no need for us to assign the return value explicitly.
+
+           LOG-TRANSACTION.
+           MOVE WS-NUM-1 TO WS-LOG-NUM-1.
+           MOVE WS-NUM-2 TO WS-LOG-NUM-2.
+           IF WS-OPERATOR = "/" AND WS-DIVIDE-BY-ZERO = 'Y'
+               MOVE "DIV BY ZERO" TO WS-LOG-RESULT
+           ELSE
+               MOVE WS-RESULT-DISPLAY TO WS-LOG-RESULT
+           END-IF.
+           OPEN EXTEND F-TRANSACTION-LOG-FILE.
+           STRING WS-LOG-NUM-1 " " WS-OPERATOR " " WS-LOG-NUM-2
+               " = " WS-LOG-RESULT INTO TRANSACTION-LOG-RECORD
+           END-STRING.
+           WRITE TRANSACTION-LOG-RECORD.
+           CLOSE F-TRANSACTION-LOG-FILE.
