@@ -0,0 +1,14 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. square.
+       DATA DIVISION.
+           LINKAGE SECTION.
+      *    We use it to specify the variables this program can receive
+      *    from other programs calling it
+           01 LS-NUM-1 PIC S9(7)V99.
+           01 LS-SQUARE PIC S9(7)V99.
+
+      * Our Procedure division is different this time.
+      * We specify the variables this program should be given with USING.
+       PROCEDURE DIVISION USING LS-NUM-1, LS-SQUARE.
+           COMPUTE LS-SQUARE = LS-NUM-1 * LS-NUM-1.
+      *    COMPUTE performs arithmetic calculations for us.
