@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. increment.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT F-SEQUENCE-FILE ASSIGN TO "sequence.dat"
+                 ORGANISATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-SEQUENCE-STATUS.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-SEQUENCE-FILE.
+           01 SEQUENCE-RECORD PIC 9(9).
+           WORKING-STORAGE SECTION.
+           01 WS-SEQUENCE-STATUS PIC XX.
+           01 WS-NEXT-SEQUENCE PIC 9(9) VALUE 0.
+           LINKAGE SECTION.
+           01 LS-NUM UNSIGNED-INT.
+           01 LS-RESULT UNSIGNED-INT.
+       PROCEDURE DIVISION USING LS-NUM, LS-RESULT.
+
+           OPEN INPUT F-SEQUENCE-FILE.
+           IF WS-SEQUENCE-STATUS = "00"
+               READ F-SEQUENCE-FILE
+                   AT END
+                       MOVE LS-NUM TO WS-NEXT-SEQUENCE
+                   NOT AT END
+                       MOVE SEQUENCE-RECORD TO WS-NEXT-SEQUENCE
+               END-READ
+               CLOSE F-SEQUENCE-FILE
+           ELSE
+               MOVE LS-NUM TO WS-NEXT-SEQUENCE
+           END-IF.
+
+           ADD 1 TO WS-NEXT-SEQUENCE.
+
+           OPEN OUTPUT F-SEQUENCE-FILE.
+           MOVE WS-NEXT-SEQUENCE TO SEQUENCE-RECORD.
+           WRITE SEQUENCE-RECORD.
+           CLOSE F-SEQUENCE-FILE.
+
+           MOVE WS-NEXT-SEQUENCE TO LS-RESULT.
+
+           GOBACK.
