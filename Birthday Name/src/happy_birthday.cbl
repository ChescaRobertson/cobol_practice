@@ -1,13 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. happy_birthday.
        DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 WS-GREETING-TEXT PIC X(40).
            LINKAGE SECTION.
-           01 LS-NAME PIC X(10).
+           01 LS-NAME PIC X(40).
+           01 LS-GREETING-TEXT PIC X(40).
            01 LS-RESULT PIC X(100).
-           PROCEDURE DIVISION USING LS-NAME, LS-RESULT.
+           PROCEDURE DIVISION USING LS-NAME, LS-GREETING-TEXT,
+               LS-RESULT.
       *    DISPLAY "What is your name?"
       *    ACCEPT YOUR-NAME.
-           STRING "Happy Birthday " LS-NAME INTO LS-RESULT
+           IF LS-GREETING-TEXT = SPACES
+               MOVE "Happy Birthday" TO WS-GREETING-TEXT
+           ELSE
+               MOVE LS-GREETING-TEXT TO WS-GREETING-TEXT
+           END-IF.
+           STRING WS-GREETING-TEXT DELIMITED BY SPACE " " LS-NAME
+               INTO LS-RESULT
            END-STRING.
       *    DISPLAY "Happy Birthday " YOUR-NAME.
-       
\ No newline at end of file
+ 
\ No newline at end of file
