@@ -3,6 +3,14 @@
        DATA DIVISION.
            WORKING-STORAGE SECTION.
            01 YOUR-NAME PIC x(10).
+           01 WS-GREETING-TEXT PIC X(40) VALUE SPACES.
        PROCEDURE DIVISION.
-           CALL "happy_birthday" USING "Kay" YOUR-NAME.
+           CALL "happy_birthday" USING "Kay" WS-GREETING-TEXT
+               YOUR-NAME.
            CALL "assert-equals" USING YOUR-NAME "Happy Birthday Kay".
+
+           MOVE "Seasons Greetings" TO WS-GREETING-TEXT.
+           CALL "happy_birthday" USING "Kay" WS-GREETING-TEXT
+               YOUR-NAME.
+           CALL "assert-equals" USING YOUR-NAME
+               "Seasons Greetings Kay".
