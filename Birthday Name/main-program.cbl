@@ -5,23 +5,33 @@
            01 WS-COUNTER UNSIGNED-INT.
            01 WS-NUM UNSIGNED-INT.
            01 WS-RESULT UNSIGNED-INT.
-           01 WS-NAME PIC X(10).
+           01 WS-START-NUM UNSIGNED-INT.
+           01 WS-SEQUENCE-COUNT UNSIGNED-INT.
+           01 WS-NAME PIC X(40).
+           01 WS-GREETING-TEXT PIC X(40) VALUE SPACES.
            01 WS-GREETER PIC X(100).
        PROCEDURE DIVISION.
            MOVE "Stephanie" TO WS-NAME.
            PERFORM BIRTHDAY.
 
-           MOVE 0 TO WS-RESULT.
-           PERFORM INCREMENT 3 TIMES.
+           DISPLAY "Enter the starting sequence number (ignored once "
+               "a sequence is already under way): ".
+           ACCEPT WS-START-NUM.
+           DISPLAY "Enter how many sequence numbers to generate: ".
+           ACCEPT WS-SEQUENCE-COUNT.
+
+           MOVE WS-START-NUM TO WS-RESULT.
+           PERFORM INCREMENT WS-SEQUENCE-COUNT TIMES.
            GOBACK.
 
        INCREMENT.
            MOVE WS-RESULT TO WS-NUM.
            CALL "increment" USING WS-NUM WS-RESULT.
-           DISPLAY WS-RESULT.
+           DISPLAY "Next sequence number: " WS-RESULT.
        
        BIRTHDAY.
-           CALL "happy_birthday" USING WS-NAME, WS-GREETER.
+           CALL "happy_birthday" USING WS-NAME, WS-GREETING-TEXT,
+               WS-GREETER.
            DISPLAY WS-GREETER.
 
       
